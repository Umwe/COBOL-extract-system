@@ -1,40 +1,223 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. ReadRecord.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  WS-DB2-CONNECTION.
-    05  WS-USERID     PIC X(08) VALUE 'youruserid'.
-    05  WS-PASSWORD   PIC X(08) VALUE 'yourpassword'.
-
-01  WS-SQLCODE     PIC S9(9) COMP.
-01  WS-RECORD.
-    05  EMP-ID      PIC X(05) VALUE 'E1234'.
-    05  EMP-NAME    PIC X(20).
-
-PROCEDURE DIVISION.
-MAIN-SECTION.
-    EXEC SQL
-        CONNECT TO 'yourdatabase'
-        USER :WS-USERID
-        USING :WS-PASSWORD
-    END-EXEC.
-
-    IF SQLCODE = 0 THEN
-        EXEC SQL
-            SELECT EMP_NAME INTO :EMP-NAME
-            FROM EMPLOYEE
-            WHERE EMP_ID = :EMP-ID
-        END-EXEC
-        IF SQLCODE = 0 THEN
-            DISPLAY 'Employee Name: ' EMP-NAME
-        ELSE
-            DISPLAY 'Select failed: ' SQLCODE
-        END-IF
-    ELSE
-        DISPLAY 'Connection failed: ' SQLCODE
-    END-IF.
-
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ReadRecord.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2021.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*   01/05/2021  RH  ORIGINAL VERSION - SINGLE EMP-ID LOOKUP,  *
+001000*               RESULT DISPLAYED TO THE CONSOLE.              *
+001100*   04/09/2026  RH  REWORKED AS A DIRECTORY REPORT. READS A   *
+001200*               CONTROL FILE OF EMP-IDS, LOOPS THE SELECT AND *
+001300*               WRITES A PAGINATED PRINT FILE WITH HEADERS,   *
+001400*               ONE DETAIL LINE PER EMPLOYEE AND A TRAILER    *
+001500*               COUNT.                                        *
+001550*   05/07/2026  RH  CONNECT CREDENTIALS NO LONGER COMPILED IN,  *
+001560*               RESOLVED AT RUN TIME VIA SecurityAuth.         *
+001570*   05/14/2026  RH  WS-RECORD NOW COMES FROM THE SHARED EMPREC  *
+001580*               COPYBOOK.                                      *
+001590*   06/04/2026  RH  CONNECT/SELECT FAILURES NOW ALSO GO THROUGH *
+001592*               THE SHARED 8900-HANDLE-SQL-ERROR PARAGRAPH, SO  *
+001594*               A FAILED RUN SETS A NON-ZERO RETURN-CODE AND    *
+001596*               LOGS TO THE ERROR-LOG INSTEAD OF ENDING RC 0.   *
+001598*   07/16/2026  RH  WS-REPORT-DATE'S FIELDS WERE DECLARED        *
+001599*               MM/DD/YY BUT ACCEPT ... FROM DATE FILLS THEM     *
+001599*               YYMMDD, SO THE HEADING WAS PRINTING THE YEAR     *
+001599*               WHERE THE MONTH BELONGS AND SO ON. REORDERED THE *
+001599*               GROUP TO YY/MM/DD TO MATCH WHAT ACCEPT ACTUALLY  *
+001599*               RETURNS.                                         *
+001599*   07/23/2026  RH  A MISTYPED EMP-ID ON THE CONTROL FILE RETURNS*
+001599*               SQLCODE 100 - NOT FOUND, NOT A SYSTEM FAILURE -  *
+001599*               BUT 2000-PROCESS-EMPLOYEE WAS ROUTING IT THROUGH *
+001599*               8900-HANDLE-SQL-ERROR AND RC=8 THE SAME AS A     *
+001599*               GENUINE CONNECT/SELECT FAILURE. SQLCODE=100 NOW  *
+001599*               JUST SKIPS THAT EMP-ID WITH A MESSAGE, THE SAME  *
+001599*               WAY SQLCODE=100 ALREADY MEANS EOF ON A FETCH.    *
+001600*-------------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT CONTROL-FILE ASSIGN TO RETCTL
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200     SELECT DIRECTORY-REPORT ASSIGN TO RETRPT
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002310     SELECT ERROR-LOG ASSIGN TO SYSERR
+002320         ORGANIZATION IS LINE SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  CONTROL-FILE
+002700     RECORDING MODE IS F.
+002800 01  CTL-RECORD.
+002900     05  CTL-EMP-ID           PIC X(05).
+003000     05  FILLER               PIC X(75).
+003100
+003200 FD  DIRECTORY-REPORT
+003300     RECORDING MODE IS F.
+003400 01  RPT-LINE                 PIC X(80).
+003500
+003510 FD  ERROR-LOG
+003520     RECORDING MODE IS F.
+003530     COPY ERRREC.
+003600 WORKING-STORAGE SECTION.
+003700     COPY DBCONN.
+004000
+004100 01  WS-SQLCODE               PIC S9(9) COMP.
+004200
+004300     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-RECORD==.
+004700 01  WS-SWITCHES.
+004800     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+004900         88  WS-EOF                VALUE 'Y'.
+005000
+005100 01  WS-COUNTERS.
+005200     05  WS-LINE-COUNT        PIC 9(03) COMP VALUE ZERO.
+005300     05  WS-PAGE-COUNT        PIC 9(03) COMP VALUE ZERO.
+005400     05  WS-EMPLOYEE-COUNT    PIC 9(07) COMP VALUE ZERO.
+005500     05  WS-LINES-PER-PAGE    PIC 9(03) COMP VALUE 50.
+005600
+005700 01  WS-REPORT-DATE.
+005800     05  WS-REPORT-YY         PIC 9(02).
+005900     05  WS-REPORT-MM         PIC 9(02).
+006000     05  WS-REPORT-DD         PIC 9(02).
+006100
+006200 01  WS-HEADING-1.
+006300     05  FILLER               PIC X(01) VALUE SPACE.
+006400     05  FILLER               PIC X(30) VALUE
+006500         'EMPLOYEE DIRECTORY REPORT'.
+006600     05  FILLER               PIC X(10) VALUE SPACE.
+006700     05  HDG1-DATE            PIC X(08).
+006800     05  FILLER               PIC X(10) VALUE SPACE.
+006900     05  FILLER               PIC X(05) VALUE 'PAGE '.
+007000     05  HDG1-PAGE            PIC ZZ9.
+007100
+007200 01  WS-HEADING-2.
+007300     05  FILLER               PIC X(01) VALUE SPACE.
+007400     05  FILLER               PIC X(10) VALUE 'EMP-ID'.
+007500     05  FILLER               PIC X(05) VALUE SPACE.
+007600     05  FILLER               PIC X(20) VALUE 'EMPLOYEE NAME'.
+007700
+007800 01  WS-DETAIL-LINE.
+007900     05  FILLER               PIC X(01) VALUE SPACE.
+008000     05  DTL-EMP-ID           PIC X(10).
+008100     05  FILLER               PIC X(05) VALUE SPACE.
+008200     05  DTL-EMP-NAME         PIC X(20).
+008300
+008400 01  WS-TRAILER-LINE.
+008500     05  FILLER               PIC X(01) VALUE SPACE.
+008600     05  FILLER               PIC X(20) VALUE
+008700         'TOTAL EMPLOYEES: '.
+008800     05  TRL-COUNT            PIC ZZZ,ZZ9.
+008900
+008910     COPY ERRWS.
+008920
+009000 PROCEDURE DIVISION.
+009100*=============================================================*
+009200* 0000-MAINLINE                                               *
+009300*=============================================================*
+009400 0000-MAINLINE.
+009500     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+009600     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-PROCESS-EMPLOYEE-EXIT
+009700         UNTIL WS-EOF.
+009800     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+009900     GOBACK.
+010000*=============================================================*
+010100* 1000-INITIALIZE - OPEN FILES, CONNECT, PRIME THE READ        *
+010200*=============================================================*
+010300 1000-INITIALIZE.
+010400     OPEN INPUT CONTROL-FILE.
+010500     OPEN OUTPUT DIRECTORY-REPORT.
+010510     OPEN OUTPUT ERROR-LOG.
+010600     ACCEPT WS-REPORT-DATE FROM DATE.
+010650     CALL 'SecurityAuth' USING WS-USERID WS-PASSWORD.
+010700     EXEC SQL
+010800         CONNECT TO 'yourdatabase'
+010900         USER :WS-USERID
+011000         USING :WS-PASSWORD
+011100     END-EXEC.
+011200     IF SQLCODE NOT = 0
+011300         DISPLAY 'Connection failed: ' SQLCODE
+011310         MOVE 'CONNECT' TO WS-ERROR-CONTEXT
+011320         PERFORM 8900-HANDLE-SQL-ERROR
+011330             THRU 8900-HANDLE-SQL-ERROR-EXIT
+011400         MOVE 'Y' TO WS-EOF-SWITCH
+011500     END-IF.
+011600     PERFORM 8000-READ-CONTROL THRU 8000-READ-CONTROL-EXIT.
+011700 1000-INITIALIZE-EXIT.
+011800     EXIT.
+011900*=============================================================*
+012000* 2000-PROCESS-EMPLOYEE - SELECT ONE EMPLOYEE AND PRINT IT     *
+012100*=============================================================*
+012200 2000-PROCESS-EMPLOYEE.
+012300     IF WS-LINE-COUNT = ZERO OR
+012400             WS-LINE-COUNT >= WS-LINES-PER-PAGE
+012500         PERFORM 6000-WRITE-HEADINGS THRU 6000-WRITE-HEADINGS-EXIT
+012600     END-IF.
+012700
+012800     EXEC SQL
+012900         SELECT EMP_NAME INTO :EMP-NAME
+013000         FROM EMPLOYEE
+013100         WHERE EMP_ID = :EMP-ID
+013200     END-EXEC.
+013300
+013400     IF SQLCODE = 0
+013500         MOVE EMP-ID      TO DTL-EMP-ID
+013600         MOVE EMP-NAME    TO DTL-EMP-NAME
+013700         WRITE RPT-LINE FROM WS-DETAIL-LINE
+013800         ADD 1 TO WS-LINE-COUNT
+013900         ADD 1 TO WS-EMPLOYEE-COUNT
+013950     ELSE
+013960         IF SQLCODE = 100
+013970             DISPLAY 'EMP-ID not found, skipping: ' EMP-ID
+014000         ELSE
+014100             DISPLAY 'Select failed for ' EMP-ID ': ' SQLCODE
+014110             MOVE 'SELECT' TO WS-ERROR-CONTEXT
+014120             PERFORM 8900-HANDLE-SQL-ERROR
+014130                 THRU 8900-HANDLE-SQL-ERROR-EXIT
+014150         END-IF
+014200     END-IF.
+014300
+014400     PERFORM 8000-READ-CONTROL THRU 8000-READ-CONTROL-EXIT.
+014500 2000-PROCESS-EMPLOYEE-EXIT.
+014600     EXIT.
+014700*=============================================================*
+014800* 6000-WRITE-HEADINGS - WRITE REPORT HEADINGS FOR A NEW PAGE   *
+014900*=============================================================*
+015000 6000-WRITE-HEADINGS.
+015100     ADD 1 TO WS-PAGE-COUNT.
+015200     MOVE WS-PAGE-COUNT TO HDG1-PAGE.
+015300     STRING WS-REPORT-MM '/' WS-REPORT-DD '/' WS-REPORT-YY
+015400         DELIMITED BY SIZE INTO HDG1-DATE.
+015500     WRITE RPT-LINE FROM WS-HEADING-1.
+015600     WRITE RPT-LINE FROM WS-HEADING-2.
+015700     MOVE ZERO TO WS-LINE-COUNT.
+015800 6000-WRITE-HEADINGS-EXIT.
+015900     EXIT.
+016000*=============================================================*
+016100* 8000-READ-CONTROL - READ THE NEXT EMP-ID FROM THE CONTROL    *
+016200*               FILE                                          *
+016300*=============================================================*
+016400 8000-READ-CONTROL.
+016500     READ CONTROL-FILE
+016600         AT END
+016700             MOVE 'Y' TO WS-EOF-SWITCH
+016800     END-READ.
+016900     IF NOT WS-EOF
+017000         MOVE CTL-EMP-ID TO EMP-ID
+017100     END-IF.
+017200 8000-READ-CONTROL-EXIT.
+017300     EXIT.
+017400*=============================================================*
+017500* 9000-TERMINATE - WRITE TRAILER, CLOSE FILES                  *
+017600*=============================================================*
+017700 9000-TERMINATE.
+017800     MOVE WS-EMPLOYEE-COUNT TO TRL-COUNT.
+017900     WRITE RPT-LINE FROM WS-TRAILER-LINE.
+018000     CLOSE CONTROL-FILE.
+018100     CLOSE DIRECTORY-REPORT.
+018110     CLOSE ERROR-LOG.
+018200 9000-TERMINATE-EXIT.
+018300     EXIT.
+018310*=============================================================*
+018320* 8900-HANDLE-SQL-ERROR - SHARED SQL ERROR HANDLER, COPIED IN  *
+018330*=============================================================*
+018340     COPY ERRHDL.
