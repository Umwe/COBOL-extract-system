@@ -0,0 +1,194 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ExtractEmployees.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 06/18/2026.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*   06/18/2026  RH  ORIGINAL VERSION. DECLARES A CURSOR OVER  *
+001000*               EMPLOYEE FILTERED BY DEPARTMENT AND STATUS,   *
+001100*               READ FROM A ONE-RECORD CONTROL FILE, AND      *
+001200*               FETCHES EVERY MATCHING ROW TO A SEQUENTIAL    *
+001300*               EXTRACT FILE FOR THE QUARTERLY BENEFITS FEED. *
+001400*-------------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT EXTRACT-CONTROL ASSIGN TO EXTCTL
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+002000     SELECT EXTRACT-FILE ASSIGN TO EXTOUT
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200     SELECT ERROR-LOG ASSIGN TO SYSERR
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  EXTRACT-CONTROL
+002700     RECORDING MODE IS F.
+002800 01  ECTL-RECORD.
+002900     05  ECTL-DEPT-ID         PIC X(04).
+003000     05  ECTL-STATUS          PIC X(01).
+003100     05  FILLER               PIC X(75).
+003200
+003300 FD  EXTRACT-FILE
+003400     RECORDING MODE IS F.
+003500 01  EXT-RECORD.
+003600     05  EXT-EMP-ID           PIC X(05).
+003700     05  EXT-EMP-NAME         PIC X(20).
+003800     05  EXT-DEPT-ID          PIC X(04).
+003900     05  EXT-HIRE-DATE        PIC 9(08).
+004000     05  EXT-SALARY           PIC 9(07)V99.
+004100     05  EXT-MGR-ID           PIC X(05).
+004200     05  EXT-STATUS           PIC X(01).
+004300
+004400 FD  ERROR-LOG
+004500     RECORDING MODE IS F.
+004600     COPY ERRREC.
+004700 WORKING-STORAGE SECTION.
+004800     COPY DBCONN.
+004900
+005000 01  WS-SQLCODE               PIC S9(9) COMP.
+005100
+005200     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-RECORD==.
+005600
+005700 01  WS-FILTER-DEPT-ID        PIC X(04).
+005800 01  WS-FILTER-STATUS         PIC X(01).
+005900
+006000 01  WS-SWITCHES.
+006100     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+006200         88  WS-EOF                VALUE 'Y'.
+006300     05  WS-CURSOR-SWITCH     PIC X(01) VALUE 'N'.
+006400         88  WS-CURSOR-OPEN        VALUE 'Y'.
+006500
+006600 01  WS-COUNTERS.
+006700     05  WS-RECORDS-EXTRACTED PIC 9(07) COMP VALUE ZERO.
+006800
+006900     COPY ERRWS.
+007000
+007100 PROCEDURE DIVISION.
+007200*=============================================================*
+007300* 0000-MAINLINE                                               *
+007400*=============================================================*
+007500 0000-MAINLINE.
+007600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+007700     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-PROCESS-EMPLOYEE-EXIT
+007800         UNTIL WS-EOF.
+007900     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+008000     GOBACK.
+008100*=============================================================*
+008200* 1000-INITIALIZE - READ THE FILTER CONTROL RECORD, CONNECT,   *
+008300*               DECLARE AND OPEN THE CURSOR, PRIME THE FETCH   *
+008400*=============================================================*
+008500 1000-INITIALIZE.
+008600     OPEN INPUT EXTRACT-CONTROL.
+008700     OPEN OUTPUT EXTRACT-FILE.
+008800     OPEN OUTPUT ERROR-LOG.
+008900     READ EXTRACT-CONTROL
+009000         AT END
+009100             MOVE 'Y' TO WS-EOF-SWITCH
+009200     END-READ.
+009300     IF NOT WS-EOF
+009400         MOVE ECTL-DEPT-ID TO WS-FILTER-DEPT-ID
+009500         MOVE ECTL-STATUS  TO WS-FILTER-STATUS
+009600     END-IF.
+009700     CLOSE EXTRACT-CONTROL.
+009800     IF WS-EOF
+009900         DISPLAY 'No filter record on EXTCTL - run abandoned.'
+010000         GO TO 1000-INITIALIZE-EXIT
+010100     END-IF.
+010200
+010300     CALL 'SecurityAuth' USING WS-USERID WS-PASSWORD.
+010400     EXEC SQL
+010500         CONNECT TO 'yourdatabase'
+010600         USER :WS-USERID
+010700         USING :WS-PASSWORD
+010800     END-EXEC.
+010900     IF SQLCODE NOT = 0
+011000         DISPLAY 'Connection failed: ' SQLCODE
+011100         MOVE 'CONNECT' TO WS-ERROR-CONTEXT
+011200         PERFORM 8900-HANDLE-SQL-ERROR
+011300             THRU 8900-HANDLE-SQL-ERROR-EXIT
+011400         MOVE 'Y' TO WS-EOF-SWITCH
+011500         GO TO 1000-INITIALIZE-EXIT
+011600     END-IF.
+011700
+011800     EXEC SQL
+011900         DECLARE EMP-CURSOR CURSOR FOR
+012000             SELECT EMP_ID, EMP_NAME, DEPT_ID, HIRE_DATE,
+012100                 SALARY, MGR_ID, EMP_STATUS
+012200             FROM EMPLOYEE
+012300             WHERE DEPT_ID = :WS-FILTER-DEPT-ID
+012400                 AND EMP_STATUS = :WS-FILTER-STATUS
+012500     END-EXEC.
+012600     EXEC SQL
+012700         OPEN EMP-CURSOR
+012800     END-EXEC.
+012900     IF SQLCODE NOT = 0
+013000         DISPLAY 'Cursor open failed: ' SQLCODE
+013100         MOVE 'OPEN-CURSOR' TO WS-ERROR-CONTEXT
+013200         PERFORM 8900-HANDLE-SQL-ERROR
+013300             THRU 8900-HANDLE-SQL-ERROR-EXIT
+013400         MOVE 'Y' TO WS-EOF-SWITCH
+013500         GO TO 1000-INITIALIZE-EXIT
+013600     END-IF.
+013700     MOVE 'Y' TO WS-CURSOR-SWITCH.
+013800     PERFORM 8000-FETCH-EMPLOYEE THRU 8000-FETCH-EMPLOYEE-EXIT.
+013900 1000-INITIALIZE-EXIT.
+014000     EXIT.
+014100*=============================================================*
+014200* 2000-PROCESS-EMPLOYEE - WRITE THE CURRENTLY FETCHED ROW AND  *
+014300*               FETCH THE NEXT ONE                             *
+014400*=============================================================*
+014500 2000-PROCESS-EMPLOYEE.
+014600     MOVE EMP-ID           TO EXT-EMP-ID.
+014700     MOVE EMP-NAME         TO EXT-EMP-NAME.
+014800     MOVE EMP-DEPT-ID      TO EXT-DEPT-ID.
+014900     MOVE EMP-HIRE-DATE    TO EXT-HIRE-DATE.
+015000     MOVE EMP-SALARY       TO EXT-SALARY.
+015100     MOVE EMP-MGR-ID       TO EXT-MGR-ID.
+015200     MOVE EMP-STATUS       TO EXT-STATUS.
+015300     WRITE EXT-RECORD.
+015400     ADD 1 TO WS-RECORDS-EXTRACTED.
+015500     PERFORM 8000-FETCH-EMPLOYEE THRU 8000-FETCH-EMPLOYEE-EXIT.
+015600 2000-PROCESS-EMPLOYEE-EXIT.
+015700     EXIT.
+015800*=============================================================*
+015900* 8000-FETCH-EMPLOYEE - FETCH THE NEXT ROW FROM THE CURSOR     *
+016000*=============================================================*
+016100 8000-FETCH-EMPLOYEE.
+016200     EXEC SQL
+016300         FETCH EMP-CURSOR
+016400         INTO :EMP-ID, :EMP-NAME, :EMP-DEPT-ID, :EMP-HIRE-DATE,
+016500             :EMP-SALARY, :EMP-MGR-ID, :EMP-STATUS
+016600     END-EXEC.
+016700     IF SQLCODE = 100
+016800         MOVE 'Y' TO WS-EOF-SWITCH
+016900     ELSE
+017000         IF SQLCODE NOT = 0
+017100             DISPLAY 'Fetch failed: ' SQLCODE
+017200             MOVE 'FETCH' TO WS-ERROR-CONTEXT
+017300             PERFORM 8900-HANDLE-SQL-ERROR
+017400                 THRU 8900-HANDLE-SQL-ERROR-EXIT
+017500             MOVE 'Y' TO WS-EOF-SWITCH
+017600         END-IF
+017700     END-IF.
+017800 8000-FETCH-EMPLOYEE-EXIT.
+017900     EXIT.
+018000*=============================================================*
+018100* 9000-TERMINATE - CLOSE THE CURSOR, CLOSE FILES, SHOW TOTALS  *
+018200*=============================================================*
+018300 9000-TERMINATE.
+018400     IF WS-CURSOR-OPEN
+018500         EXEC SQL
+018600             CLOSE EMP-CURSOR
+018700         END-EXEC
+018800     END-IF.
+018900     CLOSE EXTRACT-FILE.
+019000     CLOSE ERROR-LOG.
+019100     DISPLAY 'Employees extracted: ' WS-RECORDS-EXTRACTED.
+019200 9000-TERMINATE-EXIT.
+019300     EXIT.
+019400*=============================================================*
+019500* 8900-HANDLE-SQL-ERROR - SHARED SQL ERROR HANDLER, COPIED IN  *
+019600*=============================================================*
+019700     COPY ERRHDL.
