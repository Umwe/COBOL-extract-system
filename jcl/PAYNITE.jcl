@@ -0,0 +1,15 @@
+//PAYNITE  JOB (ACCTNO),'NIGHTLY PAYROLL BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* PAYNITE - NIGHTLY PAYROLL MAINTENANCE RUN.                   *
+//*           INVOKES THE CATALOGED PAYBATC PROCEDURE, WHICH     *
+//*           RUNS CreateRecord, UpdateRecord AND DeleteRecord   *
+//*           AS A GATED STEP SEQUENCE. SCHEDULE THIS AS THE     *
+//*           NIGHTLY PAYROLL MAINTENANCE JOB IN PLACE OF        *
+//*           RUNNING THE THREE PROGRAMS BY HAND.                *
+//*-------------------------------------------------------------*
+//*
+//JOBLIB   DD   DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//*
+//NITERUN  EXEC PAYBATC,HLQ='PAYROLL.PROD'
+//
