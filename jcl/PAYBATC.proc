@@ -0,0 +1,62 @@
+//PAYBATC PROC HLQ='PAYROLL.PROD'
+//*-------------------------------------------------------------*
+//* PAYBATC - NIGHTLY PAYROLL MAINTENANCE BATCH STREAM.          *
+//*           RUNS CreateRecord (CRT), THEN UpdateRecord (UPT),  *
+//*           THEN DeleteRecord (DLT) IN SEQUENCE. EACH STEP IS  *
+//*           GATED ON THE CONDITION CODES OF THE STEP(S) BEFORE *
+//*           IT SO A FAILED STEP - RETURN-CODE 8 OUT OF THE     *
+//*           SHARED 8900-HANDLE-SQL-ERROR PARAGRAPH - STOPS THE *
+//*           REST OF THE STREAM INSTEAD OF RUNNING UPDATES AND  *
+//*           DELETES AGAINST A DATABASE THE PRIOR STEP DIDN'T   *
+//*           FINISH CLEANLY.                                     *
+//*-------------------------------------------------------------*
+//*
+//CRTSTEP  EXEC PGM=CRT
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//NEWHIRE  DD   DSN=&HLQ..NEWHIRE,DISP=SHR
+//CRTREJ   DD   DSN=&HLQ..CRTREJ,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=75)
+//CRTCKPT  DD   DSN=&HLQ..CRTCKPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=28)
+//SYSERR   DD   DSN=&HLQ..SYSERR,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=46)
+//SECPARM  DD   DSN=&HLQ..SECPARM,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//UPTSTEP  EXEC PGM=UPT,COND=(0,NE,CRTSTEP)
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//UPDTRAN  DD   DSN=&HLQ..UPDTRAN,DISP=SHR
+//UPTAUD   DD   DSN=&HLQ..UPTAUD,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=61)
+//UPTSUM   DD   DSN=&HLQ..UPTSUM,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=80)
+//UPTCKPT  DD   DSN=&HLQ..UPTCKPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=28)
+//SYSERR   DD   DSN=&HLQ..SYSERR,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=46)
+//SECPARM  DD   DSN=&HLQ..SECPARM,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//DLTSTEP  EXEC PGM=DLT,COND=((0,NE,CRTSTEP),(0,NE,UPTSTEP))
+//STEPLIB  DD   DSN=&HLQ..LOADLIB,DISP=SHR
+//DLTTRAN  DD   DSN=&HLQ..DLTTRAN,DISP=SHR
+//DLTREJ   DD   DSN=&HLQ..DLTREJ,DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=55)
+//DLTCKPT  DD   DSN=&HLQ..DLTCKPT,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=28)
+//SYSERR   DD   DSN=&HLQ..SYSERR,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=46)
+//SECPARM  DD   DSN=&HLQ..SECPARM,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//         PEND
