@@ -0,0 +1,517 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BatchDriver.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 07/09/2026.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*   07/09/2026  RH  ORIGINAL VERSION. CreateRecord, UpdateRecord *
+001000*               AND UpsertRecord EACH CONNECT, PROCESS THEIR    *
+001100*               OWN TRANSACTION FILE AND COMMIT ON AN INTERVAL, *
+001200*               BUT A STEP THAT ONLY HAS A HANDFUL OF INSERTS,  *
+001300*               UPDATES AND DELETES TO RUN STILL PAYS FOR A     *
+001400*               SEPARATE JOB STEP (AND A SEPARATE CONNECT) FOR   *
+001500*               EACH KIND OF CHANGE. THIS PROGRAM CONNECTS ONCE, *
+001600*               READS A SINGLE MIXED TRANSACTION FILE CARRYING   *
+001700*               AN INSERT/UPDATE/DELETE CODE ON EACH RECORD, AND *
+001800*               DISPATCHES EACH ONE TO THE INSERT LOGIC FROM     *
+001900*               CreateRecord, THE UPDATE LOGIC FROM UpdateRecord *
+002000*               OR THE LOGICAL-DELETE/ARCHIVE LOGIC FROM         *
+002100*               DeleteRecord, ALL UNDER ONE CONNECT AND THE SAME *
+002200*               COMMIT-INTERVAL/CHECKPOINT-RESTART MACHINERY THE *
+002300*               OTHER TRANSACTION-FILE BATCH JOBS ALREADY USE.   *
+002310*   07/16/2026  RH  THE ARCHIVE-TO-EMPLOYEE_HIST STEP OF THE     *
+002320*               DELETE PATH WAS ONLY CARRYING EMP-NAME, THE SAME*
+002330*               GAP FIXED IN DeleteRecord ON THIS DATE - DEPT-ID,*
+002340*               HIRE-DATE, SALARY, MGR-ID AND EMP-STATUS NOW GO  *
+002350*               TO EMPLOYEE_HIST TOO. ALSO ADDED THE DEPARTMENT  *
+002360*               VALIDATION FROM 018 TO THE UPDATE PATH, WHICH HAD*
+002370*               IT ON INSERT BUT NOT ON UPDATE.                  *
+002380*   07/23/2026  RH  1850-CHECK-DEPARTMENT NEVER TESTED SQLCODE   *
+002390*               AFTER ITS OWN COUNT(*) BEFORE BRANCHING ON THE   *
+002395*               COUNT - NOW CHECKS SQLCODE FIRST AND LOGS THROUGH*
+002398*               8900-HANDLE-SQL-ERROR ON FAILURE.                *
+002399*   07/30/2026  RH  WS-SUMMARY-TRAILER RAN 100 BYTES AGAINST THE *
+002401*               80-BYTE SUM-LINE, SO THE WRITE FROM WAS SILENTLY *
+002402*               TRUNCATING THE TAIL OF THE DELETED COUNT AND ALL *
+002403*               OF THE FAILED LABEL/COUNT OFF EVERY DRVSUM       *
+002404*               TRAILER LINE. SHORTENED THE LABELS AND TIGHTENED *
+002405*               THE FILLER WIDTHS TO FIT.                        *
+002406*-------------------------------------------------------------*
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DRIVER-TRANS-FILE ASSIGN TO DRVTRAN
+002900         ORGANIZATION IS LINE SEQUENTIAL.
+003000     SELECT SUMMARY-REPORT ASSIGN TO DRVSUM
+003100         ORGANIZATION IS LINE SEQUENTIAL.
+003200     SELECT CHECKPOINT-FILE ASSIGN TO DRVCKPT
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-CKPT-FILE-STATUS.
+003500     SELECT ERROR-LOG ASSIGN TO SYSERR
+003600         ORGANIZATION IS LINE SEQUENTIAL.
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  DRIVER-TRANS-FILE
+004000     RECORDING MODE IS F.
+004100 01  DRV-RECORD.
+004200     05  DRV-TRANS-CODE       PIC X(01).
+004300         88  DRV-IS-INSERT         VALUE 'I'.
+004400         88  DRV-IS-UPDATE         VALUE 'U'.
+004500         88  DRV-IS-DELETE         VALUE 'D'.
+004600     05  DRV-EMP-ID           PIC X(05).
+004700     05  DRV-EMP-NAME         PIC X(20).
+004800     05  DRV-EMP-DEPT-ID      PIC X(04).
+004900     05  DRV-EMP-HIRE-DATE    PIC 9(08).
+005000     05  DRV-EMP-SALARY       PIC 9(07)V99.
+005100     05  DRV-EMP-MGR-ID       PIC X(05).
+005200     05  FILLER               PIC X(28).
+005300
+005400 FD  SUMMARY-REPORT
+005500     RECORDING MODE IS F.
+005600 01  SUM-LINE                 PIC X(80).
+005700
+005800 FD  CHECKPOINT-FILE
+005900     RECORDING MODE IS F.
+006000     COPY CHKPTWS.
+006100
+006200 FD  ERROR-LOG
+006300     RECORDING MODE IS F.
+006400     COPY ERRREC.
+006500 WORKING-STORAGE SECTION.
+006600     COPY DBCONN.
+006700
+006800 01  WS-SQLCODE               PIC S9(9) COMP.
+006900
+007000     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-RECORD==.
+007100
+007200 01  WS-DEPT-COUNT            PIC 9(07) COMP VALUE ZERO.
+007300
+007400 01  WS-HIST-RECORD.
+007500     05  WS-HIST-EMP-ID       PIC X(05).
+007600     05  WS-HIST-EMP-NAME     PIC X(20).
+007620     05  WS-HIST-DEPT-ID      PIC X(04).
+007640     05  WS-HIST-HIRE-DATE    PIC 9(08).
+007660     05  WS-HIST-SALARY       PIC 9(07)V99.
+007680     05  WS-HIST-MGR-ID       PIC X(05).
+007690     05  WS-HIST-STATUS       PIC X(01).
+007700     05  WS-HIST-DELETE-DATE  PIC 9(08).
+007800     05  WS-HIST-DELETED-BY   PIC X(08).
+007900
+008000 01  WS-TERM-DATE             PIC 9(08).
+008100
+008200 01  WS-SWITCHES.
+008300     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+008400         88  WS-EOF                VALUE 'Y'.
+008500     05  WS-DEPARTMENT-SWITCH PIC X(01) VALUE 'N'.
+008600         88  WS-DEPARTMENT-FOUND   VALUE 'Y'.
+008700
+008800 01  WS-COUNTERS.
+008900     05  WS-TRANS-READ        PIC 9(07) COMP VALUE ZERO.
+009000     05  WS-TRANS-INSERTED    PIC 9(07) COMP VALUE ZERO.
+009100     05  WS-TRANS-UPDATED     PIC 9(07) COMP VALUE ZERO.
+009200     05  WS-TRANS-DELETED     PIC 9(07) COMP VALUE ZERO.
+009300     05  WS-TRANS-FAILED      PIC 9(07) COMP VALUE ZERO.
+009400
+009500 01  WS-SUMMARY-DETAIL.
+009600     05  FILLER               PIC X(01) VALUE SPACE.
+009700     05  SUM-EMP-ID           PIC X(10).
+009800     05  FILLER               PIC X(05) VALUE SPACE.
+009900     05  SUM-RESULT           PIC X(10).
+010000     05  FILLER               PIC X(05) VALUE SPACE.
+010100     05  SUM-SQLCODE          PIC -9(9).
+010200
+010300 01  WS-SUMMARY-TRAILER.
+010400     05  FILLER          PIC X(01) VALUE SPACE.
+010500     05  FILLER          PIC X(05) VALUE 'READ:'.
+010600     05  TRL-READ        PIC ZZZ,ZZ9.
+010700     05  FILLER          PIC X(01) VALUE SPACE.
+010800     05  FILLER          PIC X(09) VALUE 'INSERTED:'.
+010900     05  TRL-INSERTED    PIC ZZZ,ZZ9.
+011000     05  FILLER          PIC X(01) VALUE SPACE.
+011100     05  FILLER          PIC X(08) VALUE 'UPDATED:'.
+011200     05  TRL-UPDATED     PIC ZZZ,ZZ9.
+011300     05  FILLER          PIC X(01) VALUE SPACE.
+011400     05  FILLER          PIC X(08) VALUE 'DELETED:'.
+011500     05  TRL-DELETED     PIC ZZZ,ZZ9.
+011600     05  FILLER          PIC X(01) VALUE SPACE.
+011700     05  FILLER          PIC X(07) VALUE 'FAILED:'.
+011800     05  TRL-FAILED      PIC ZZZ,ZZ9.
+011900
+012000 01  WS-CKPT-FILE-STATUS      PIC X(02).
+012100
+012200 01  WS-CKPT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+012300     88  WS-CKPT-EOF               VALUE 'Y'.
+012400
+012500 01  WS-RESTART-SWITCHES.
+012600     05  WS-SKIP-SWITCH       PIC X(01) VALUE 'N'.
+012700         88  WS-SKIPPING           VALUE 'Y'.
+012800
+012900 01  WS-RESTART-KEY           PIC X(05).
+013000
+013100 01  WS-COMMIT-CONTROL.
+013200     05  WS-COMMIT-INTERVAL   PIC 9(05) COMP VALUE 100.
+013300     05  WS-COMMIT-COUNTER    PIC 9(05) COMP VALUE ZERO.
+013400
+013500     COPY ERRWS.
+013600
+013700 PROCEDURE DIVISION.
+013800*=============================================================*
+013900* 0000-MAINLINE                                               *
+014000*=============================================================*
+014100 0000-MAINLINE.
+014200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+014300     PERFORM 2000-PROCESS-TRANSACTION
+014400         THRU 2000-PROCESS-TRANSACTION-EXIT
+014500         UNTIL WS-EOF.
+014600     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+014700     GOBACK.
+014800*=============================================================*
+014900* 1000-INITIALIZE - OPEN FILES, CONNECT ONCE FOR THE WHOLE RUN, *
+015000*               ESTABLISH RESTART, PRIME THE READ               *
+015100*=============================================================*
+015200 1000-INITIALIZE.
+015300     OPEN INPUT DRIVER-TRANS-FILE.
+015400     OPEN OUTPUT SUMMARY-REPORT.
+015500     OPEN OUTPUT ERROR-LOG.
+015600     CALL 'SecurityAuth' USING WS-USERID WS-PASSWORD.
+015700     EXEC SQL
+015800         CONNECT TO 'yourdatabase'
+015900         USER :WS-USERID
+016000         USING :WS-PASSWORD
+016100     END-EXEC.
+016200     IF SQLCODE NOT = 0
+016300         DISPLAY 'Connection failed: ' SQLCODE
+016400         MOVE 'CONNECT' TO WS-ERROR-CONTEXT
+016500         PERFORM 8900-HANDLE-SQL-ERROR
+016600             THRU 8900-HANDLE-SQL-ERROR-EXIT
+016700         MOVE 'Y' TO WS-EOF-SWITCH
+016800     END-IF.
+016900     PERFORM 1500-ESTABLISH-RESTART
+017000         THRU 1500-ESTABLISH-RESTART-EXIT.
+017100     PERFORM 8000-READ-TRANSACTION THRU 8000-READ-TRANS-EXIT.
+017200 1000-INITIALIZE-EXIT.
+017300     EXIT.
+017400*=============================================================*
+017500* 1500-ESTABLISH-RESTART - IF A CHECKPOINT FILE SURVIVES FROM  *
+017600*               A PRIOR RUN, REMEMBER ITS LAST COMMITTED KEY   *
+017700*               SO 8000-READ-TRANSACTION SKIPS PAST IT, THEN   *
+017800*               OPEN THE CHECKPOINT FILE FRESH FOR THIS RUN    *
+017900*=============================================================*
+018000 1500-ESTABLISH-RESTART.
+018100     OPEN INPUT CHECKPOINT-FILE.
+018200     IF WS-CKPT-FILE-STATUS = '00'
+018300         PERFORM 1600-READ-CHECKPOINT
+018400             THRU 1600-READ-CHECKPOINT-EXIT
+018500             UNTIL WS-CKPT-EOF
+018600         CLOSE CHECKPOINT-FILE
+018700     END-IF.
+018800     OPEN OUTPUT CHECKPOINT-FILE.
+018900 1500-ESTABLISH-RESTART-EXIT.
+019000     EXIT.
+019100*=============================================================*
+019200* 1600-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD FROM THE   *
+019300*               PRIOR RUN; THE LAST ONE READ WINS              *
+019400*=============================================================*
+019500 1600-READ-CHECKPOINT.
+019600     READ CHECKPOINT-FILE
+019700         AT END
+019800             MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+019900     END-READ.
+020000     IF NOT WS-CKPT-EOF
+020100         MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+020200         MOVE 'Y' TO WS-SKIP-SWITCH
+020300     END-IF.
+020400 1600-READ-CHECKPOINT-EXIT.
+020500     EXIT.
+020600*=============================================================*
+020700* 1850-CHECK-DEPARTMENT - VALIDATE THE INCOMING DEPT-ID AGAINST*
+020800*               THE DEPARTMENT TABLE BEFORE AN INSERT          *
+020900*=============================================================*
+021000 1850-CHECK-DEPARTMENT.
+021100     EXEC SQL
+021200         SELECT COUNT(*) INTO :WS-DEPT-COUNT
+021300         FROM DEPARTMENT
+021400         WHERE DEPT_ID = :EMP-DEPT-ID
+021500     END-EXEC.
+021510     IF SQLCODE NOT = 0
+021510         DISPLAY 'Department check failed: ' SQLCODE
+021510         MOVE 'DEPT-CHECK' TO WS-ERROR-CONTEXT
+021510         PERFORM 8900-HANDLE-SQL-ERROR
+021510             THRU 8900-HANDLE-SQL-ERROR-EXIT
+021510         MOVE 'N' TO WS-DEPARTMENT-SWITCH
+021520     ELSE
+021600         IF WS-DEPT-COUNT > 0
+021700             MOVE 'Y' TO WS-DEPARTMENT-SWITCH
+021800         ELSE
+021900             MOVE 'N' TO WS-DEPARTMENT-SWITCH
+021950         END-IF
+022000     END-IF.
+022100 1850-CHECK-DEPARTMENT-EXIT.
+022200     EXIT.
+022300*=============================================================*
+022400* 2000-PROCESS-TRANSACTION - DISPATCH ONE TRANSACTION TO THE   *
+022500*               INSERT, UPDATE OR DELETE LOGIC BY ITS CODE AND *
+022600*               ROLL THE COMMIT COUNTER                       *
+022700*=============================================================*
+022800 2000-PROCESS-TRANSACTION.
+022900     IF DRV-IS-INSERT
+023000         PERFORM 4000-INSERT-EMPLOYEE
+023100             THRU 4000-INSERT-EMPLOYEE-EXIT
+023200     ELSE
+023300     IF DRV-IS-UPDATE
+023400         PERFORM 3000-UPDATE-EMPLOYEE
+023500             THRU 3000-UPDATE-EMPLOYEE-EXIT
+023600     ELSE
+023700     IF DRV-IS-DELETE
+023800         PERFORM 5000-DELETE-EMPLOYEE
+023900             THRU 5000-DELETE-EMPLOYEE-EXIT
+024000     ELSE
+024100         ADD 1 TO WS-TRANS-FAILED
+024200         DISPLAY 'Unrecognized transaction code: ' DRV-TRANS-CODE
+024300         MOVE 'BAD-CODE' TO SUM-RESULT
+024400         MOVE ZERO TO SQLCODE
+024500         PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT
+024600     END-IF
+024700     END-IF
+024800     END-IF.
+024900
+025000     ADD 1 TO WS-COMMIT-COUNTER.
+025100     IF WS-COMMIT-COUNTER >= WS-COMMIT-INTERVAL
+025200         PERFORM 7600-TAKE-CHECKPOINT
+025300             THRU 7600-TAKE-CHECKPOINT-EXIT
+025400     END-IF.
+025500
+025600     PERFORM 8000-READ-TRANSACTION THRU 8000-READ-TRANS-EXIT.
+025700 2000-PROCESS-TRANSACTION-EXIT.
+025800     EXIT.
+025900*=============================================================*
+026000* 3000-UPDATE-EMPLOYEE - THE UPDATE LOGIC FROM UpdateRecord     *
+026100*=============================================================*
+026200 3000-UPDATE-EMPLOYEE.
+026220     PERFORM 1850-CHECK-DEPARTMENT
+026230         THRU 1850-CHECK-DEPARTMENT-EXIT.
+026240     IF NOT WS-DEPARTMENT-FOUND
+026250         ADD 1 TO WS-TRANS-FAILED
+026260         MOVE 'DEPT-FAIL' TO SUM-RESULT
+026270         MOVE -530 TO SQLCODE
+026280         PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT
+026290         GO TO 3000-UPDATE-EMPLOYEE-EXIT
+026295     END-IF.
+026300     EXEC SQL
+026400         UPDATE EMPLOYEE
+026500         SET EMP_NAME = :EMP-NAME,
+026600             DEPT_ID = :EMP-DEPT-ID,
+026700             SALARY = :EMP-SALARY,
+026800             MGR_ID = :EMP-MGR-ID
+026900         WHERE EMP_ID = :EMP-ID
+027000     END-EXEC.
+027100     IF SQLCODE = 0
+027200         ADD 1 TO WS-TRANS-UPDATED
+027300         MOVE 'UPDATED' TO SUM-RESULT
+027400     ELSE
+027500         ADD 1 TO WS-TRANS-FAILED
+027600         MOVE 'UPD-FAIL' TO SUM-RESULT
+027700         MOVE 'UPDATE' TO WS-ERROR-CONTEXT
+027800         PERFORM 8900-HANDLE-SQL-ERROR
+027900             THRU 8900-HANDLE-SQL-ERROR-EXIT
+028000     END-IF.
+028100     PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT.
+028200 3000-UPDATE-EMPLOYEE-EXIT.
+028300     EXIT.
+028400*=============================================================*
+028500* 4000-INSERT-EMPLOYEE - THE INSERT LOGIC FROM CreateRecord,    *
+028600*               INCLUDING THE DEPARTMENT VALIDATION FROM 018    *
+028700*=============================================================*
+028800 4000-INSERT-EMPLOYEE.
+028900     MOVE 'A'                TO EMP-STATUS.
+029000     MOVE ZERO               TO EMP-TERM-DATE.
+029100     PERFORM 1850-CHECK-DEPARTMENT
+029200         THRU 1850-CHECK-DEPARTMENT-EXIT.
+029300     IF NOT WS-DEPARTMENT-FOUND
+029400         ADD 1 TO WS-TRANS-FAILED
+029500         MOVE 'DEPT-FAIL' TO SUM-RESULT
+029600         MOVE -530 TO SQLCODE
+029700         PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT
+029800         GO TO 4000-INSERT-EMPLOYEE-EXIT
+029900     END-IF.
+030000     EXEC SQL
+030100         INSERT INTO EMPLOYEE (EMP_ID, EMP_NAME, DEPT_ID,
+030200             HIRE_DATE, SALARY, MGR_ID, EMP_STATUS)
+030300         VALUES (:EMP-ID, :EMP-NAME, :EMP-DEPT-ID,
+030400             :EMP-HIRE-DATE, :EMP-SALARY,
+030500             :EMP-MGR-ID, :EMP-STATUS)
+030600     END-EXEC.
+030700     IF SQLCODE = 0
+030800         ADD 1 TO WS-TRANS-INSERTED
+030900         MOVE 'INSERTED' TO SUM-RESULT
+031000     ELSE
+031100         ADD 1 TO WS-TRANS-FAILED
+031200         MOVE 'INS-FAIL' TO SUM-RESULT
+031300         MOVE 'INSERT' TO WS-ERROR-CONTEXT
+031400         PERFORM 8900-HANDLE-SQL-ERROR
+031500             THRU 8900-HANDLE-SQL-ERROR-EXIT
+031600     END-IF.
+031700     PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT.
+031800 4000-INSERT-EMPLOYEE-EXIT.
+031900     EXIT.
+032000*=============================================================*
+032100* 5000-DELETE-EMPLOYEE - THE LOGICAL-DELETE/ARCHIVE LOGIC FROM  *
+032200*               DeleteRecord                                   *
+032300*=============================================================*
+032400 5000-DELETE-EMPLOYEE.
+032600     ACCEPT WS-TERM-DATE FROM DATE.
+032700
+032800     EXEC SQL
+032900         SELECT EMP_NAME, DEPT_ID, HIRE_DATE, SALARY, MGR_ID,
+032920             EMP_STATUS
+032940         INTO :EMP-NAME, :EMP-DEPT-ID, :EMP-HIRE-DATE,
+032960             :EMP-SALARY, :EMP-MGR-ID, :EMP-STATUS
+033000         FROM EMPLOYEE
+033100         WHERE EMP_ID = :EMP-ID
+033200     END-EXEC.
+033300     IF SQLCODE NOT = 0
+033400         ADD 1 TO WS-TRANS-FAILED
+033500         MOVE 'DEL-FAIL' TO SUM-RESULT
+033600         MOVE 'SELECT' TO WS-ERROR-CONTEXT
+033700         PERFORM 8900-HANDLE-SQL-ERROR
+033800             THRU 8900-HANDLE-SQL-ERROR-EXIT
+033900         PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT
+034000         GO TO 5000-DELETE-EMPLOYEE-EXIT
+034100     END-IF.
+034200
+034300     PERFORM 5500-ARCHIVE-EMPLOYEE
+034310         THRU 5500-ARCHIVE-EMPLOYEE-EXIT.
+034320     MOVE 'T' TO EMP-STATUS.
+034400
+034500     EXEC SQL
+034600         UPDATE EMPLOYEE
+034700         SET EMP_STATUS = :EMP-STATUS,
+034800             TERM_DATE = :WS-TERM-DATE
+034900         WHERE EMP_ID = :EMP-ID
+035000     END-EXEC.
+035100     IF SQLCODE = 0
+035200         ADD 1 TO WS-TRANS-DELETED
+035300         MOVE 'DELETED' TO SUM-RESULT
+035400     ELSE
+035500         ADD 1 TO WS-TRANS-FAILED
+035600         MOVE 'DEL-FAIL' TO SUM-RESULT
+035700         MOVE 'UPDATE' TO WS-ERROR-CONTEXT
+035800         PERFORM 8900-HANDLE-SQL-ERROR
+035900             THRU 8900-HANDLE-SQL-ERROR-EXIT
+036000     END-IF.
+036100     PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT.
+036200 5000-DELETE-EMPLOYEE-EXIT.
+036300     EXIT.
+036400*=============================================================*
+036500* 5500-ARCHIVE-EMPLOYEE - COPY THE CURRENT ROW TO EMPLOYEE_HIST*
+036600*               BEFORE IT IS DEACTIVATED                      *
+036700*=============================================================*
+036800 5500-ARCHIVE-EMPLOYEE.
+036900     MOVE EMP-ID     TO WS-HIST-EMP-ID.
+037000     MOVE EMP-NAME   TO WS-HIST-EMP-NAME.
+037020     MOVE EMP-DEPT-ID      TO WS-HIST-DEPT-ID.
+037040     MOVE EMP-HIRE-DATE    TO WS-HIST-HIRE-DATE.
+037060     MOVE EMP-SALARY       TO WS-HIST-SALARY.
+037080     MOVE EMP-MGR-ID       TO WS-HIST-MGR-ID.
+037090     MOVE EMP-STATUS       TO WS-HIST-STATUS.
+037100     MOVE WS-TERM-DATE     TO WS-HIST-DELETE-DATE.
+037200     MOVE WS-USERID        TO WS-HIST-DELETED-BY.
+037300
+037400     EXEC SQL
+037500         INSERT INTO EMPLOYEE_HIST
+037520             (EMP_ID, EMP_NAME, DEPT_ID, HIRE_DATE, SALARY,
+037540             MGR_ID, EMP_STATUS, DELETE_DATE, DELETED_BY)
+037700         VALUES (:WS-HIST-EMP-ID, :WS-HIST-EMP-NAME,
+037720             :WS-HIST-DEPT-ID, :WS-HIST-HIRE-DATE,
+037740             :WS-HIST-SALARY, :WS-HIST-MGR-ID, :WS-HIST-STATUS,
+037800             :WS-HIST-DELETE-DATE, :WS-HIST-DELETED-BY)
+037900     END-EXEC.
+038000     IF SQLCODE NOT = 0
+038100         DISPLAY 'Archive to EMPLOYEE_HIST failed: ' SQLCODE
+038200         MOVE 'ARCHIVE-INSERT' TO WS-ERROR-CONTEXT
+038300         PERFORM 8900-HANDLE-SQL-ERROR
+038400             THRU 8900-HANDLE-SQL-ERROR-EXIT
+038500     END-IF.
+038600 5500-ARCHIVE-EMPLOYEE-EXIT.
+038700     EXIT.
+038800*=============================================================*
+038900* 7500-WRITE-SUMMARY - LOG ONE TRANSACTION RESULT TO THE       *
+039000*               SUMMARY REPORT                                 *
+039100*=============================================================*
+039200 7500-WRITE-SUMMARY.
+039300     MOVE EMP-ID TO SUM-EMP-ID.
+039400     MOVE SQLCODE      TO SUM-SQLCODE.
+039500     WRITE SUM-LINE FROM WS-SUMMARY-DETAIL.
+039600 7500-WRITE-SUMMARY-EXIT.
+039700     EXIT.
+039800*=============================================================*
+039900* 7600-TAKE-CHECKPOINT - COMMIT THE BATCH SO FAR AND RECORD    *
+040000*               THE LAST EMP-ID IN IT AS THE RESTART POINT     *
+040100*=============================================================*
+040200 7600-TAKE-CHECKPOINT.
+040300     EXEC SQL
+040400         COMMIT
+040500     END-EXEC.
+040600     MOVE EMP-ID TO CKPT-LAST-KEY.
+040700     COMPUTE CKPT-RECORDS-COMMITTED =
+040800         WS-TRANS-INSERTED + WS-TRANS-UPDATED + WS-TRANS-DELETED.
+040900     ACCEPT CKPT-TS-DATE FROM DATE.
+041000     ACCEPT CKPT-TS-TIME FROM TIME.
+041100     WRITE CKPT-RECORD.
+041200     MOVE ZERO TO WS-COMMIT-COUNTER.
+041300 7600-TAKE-CHECKPOINT-EXIT.
+041400     EXIT.
+041500*=============================================================*
+041600* 8000-READ-TRANSACTION - READ THE NEXT DRIVER TRANSACTION,     *
+041700*               SKIPPING PAST ANYTHING ALREADY COMMITTED ON A   *
+041800*               RESTARTED RUN                                   *
+041900*=============================================================*
+042000 8000-READ-TRANSACTION.
+042100     READ DRIVER-TRANS-FILE
+042200         AT END
+042300             MOVE 'Y' TO WS-EOF-SWITCH
+042400     END-READ.
+042500     IF WS-EOF
+042600         GO TO 8000-READ-TRANS-EXIT
+042700     END-IF.
+042800     IF WS-SKIPPING
+042900         IF DRV-EMP-ID = WS-RESTART-KEY
+043000             MOVE 'N' TO WS-SKIP-SWITCH
+043100         END-IF
+043200         GO TO 8000-READ-TRANSACTION
+043300     END-IF.
+043400     MOVE DRV-EMP-ID          TO EMP-ID.
+043500     MOVE DRV-EMP-NAME        TO EMP-NAME.
+043600     MOVE DRV-EMP-DEPT-ID     TO EMP-DEPT-ID.
+043700     MOVE DRV-EMP-HIRE-DATE   TO EMP-HIRE-DATE.
+043800     MOVE DRV-EMP-SALARY      TO EMP-SALARY.
+043900     MOVE DRV-EMP-MGR-ID      TO EMP-MGR-ID.
+044000     ADD 1 TO WS-TRANS-READ.
+044100 8000-READ-TRANS-EXIT.
+044200     EXIT.
+044300*=============================================================*
+044400* 9000-TERMINATE - WRITE THE SUMMARY TRAILER AND CLOSE FILES   *
+044500*=============================================================*
+044600 9000-TERMINATE.
+044700     IF WS-COMMIT-COUNTER > 0
+044800         PERFORM 7600-TAKE-CHECKPOINT
+044900             THRU 7600-TAKE-CHECKPOINT-EXIT
+045000     END-IF.
+045100     MOVE WS-TRANS-READ     TO TRL-READ.
+045200     MOVE WS-TRANS-INSERTED TO TRL-INSERTED.
+045300     MOVE WS-TRANS-UPDATED  TO TRL-UPDATED.
+045400     MOVE WS-TRANS-DELETED  TO TRL-DELETED.
+045500     MOVE WS-TRANS-FAILED   TO TRL-FAILED.
+045600     WRITE SUM-LINE FROM WS-SUMMARY-TRAILER.
+045700     CLOSE DRIVER-TRANS-FILE.
+045800     CLOSE SUMMARY-REPORT.
+045900     CLOSE CHECKPOINT-FILE.
+046000     CLOSE ERROR-LOG.
+046100 9000-TERMINATE-EXIT.
+046200     EXIT.
+046300*=============================================================*
+046400* 8900-HANDLE-SQL-ERROR - SHARED SQL ERROR HANDLER, COPIED IN  *
+046500*=============================================================*
+046600     COPY ERRHDL.
