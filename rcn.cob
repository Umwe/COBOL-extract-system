@@ -0,0 +1,280 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. ReconcilePayroll.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 06/22/2026.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*   06/22/2026  RH  ORIGINAL VERSION. MATCH-MERGES THE        *
+001000*               NIGHTLY PAYROLL EXTRACT (SORTED BY EMP-ID)    *
+001100*               AGAINST AN EMPLOYEE CURSOR ORDERED THE SAME   *
+001200*               WAY AND WRITES A BREAK REPORT OF ADDS,        *
+001300*               CHANGES AND DELETES BETWEEN THE TWO.          *
+001400*-------------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT PAYROLL-EXTRACT ASSIGN TO PAYEXT
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+002000     SELECT BREAK-REPORT ASSIGN TO RCNRPT
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200     SELECT ERROR-LOG ASSIGN TO SYSERR
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  PAYROLL-EXTRACT
+002700     RECORDING MODE IS F.
+002800 01  PAY-RECORD.
+002900     05  PAY-EMP-ID           PIC X(05).
+003000     05  PAY-EMP-NAME         PIC X(20).
+003100     05  PAY-SALARY           PIC 9(07)V99.
+003200     05  PAY-STATUS           PIC X(01).
+003300     05  FILLER               PIC X(46).
+003400
+003500 FD  BREAK-REPORT
+003600     RECORDING MODE IS F.
+003700 01  RPT-LINE                 PIC X(80).
+003800
+003900 FD  ERROR-LOG
+004000     RECORDING MODE IS F.
+004100     COPY ERRREC.
+004200 WORKING-STORAGE SECTION.
+004300     COPY DBCONN.
+004400
+004500 01  WS-SQLCODE               PIC S9(9) COMP.
+004600
+004700     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-RECORD==.
+005100
+005200 01  WS-PAY-KEY                PIC X(05).
+005300 01  WS-EMP-KEY                PIC X(05).
+005400
+005500 01  WS-SWITCHES.
+005600     05  WS-PAY-EOF-SWITCH     PIC X(01) VALUE 'N'.
+005700         88  WS-PAY-EOF             VALUE 'Y'.
+005800     05  WS-EMP-EOF-SWITCH     PIC X(01) VALUE 'N'.
+005900         88  WS-EMP-EOF             VALUE 'Y'.
+006000     05  WS-CURSOR-SWITCH      PIC X(01) VALUE 'N'.
+006100         88  WS-CURSOR-OPEN         VALUE 'Y'.
+006200
+006300 01  WS-COUNTERS.
+006400     05  WS-ADDS               PIC 9(07) COMP VALUE ZERO.
+006500     05  WS-CHANGES            PIC 9(07) COMP VALUE ZERO.
+006600     05  WS-DELETES            PIC 9(07) COMP VALUE ZERO.
+006700
+006800 01  WS-BREAK-LINE.
+006900     05  FILLER                PIC X(01) VALUE SPACE.
+007000     05  BRK-TYPE              PIC X(08).
+007100     05  FILLER                PIC X(02) VALUE SPACE.
+007200     05  BRK-EMP-ID            PIC X(05).
+007300     05  FILLER                PIC X(02) VALUE SPACE.
+007400     05  BRK-DETAIL            PIC X(50).
+007500
+007600 01  WS-TRAILER-LINE.
+007700     05  FILLER                PIC X(01) VALUE SPACE.
+007800     05  FILLER                PIC X(15) VALUE 'ADDS:'.
+007900     05  TRL-ADDS              PIC ZZZ,ZZ9.
+008000     05  FILLER                PIC X(05) VALUE SPACE.
+008100     05  FILLER                PIC X(15) VALUE 'CHANGES:'.
+008200     05  TRL-CHANGES           PIC ZZZ,ZZ9.
+008300     05  FILLER                PIC X(05) VALUE SPACE.
+008400     05  FILLER                PIC X(15) VALUE 'DELETES:'.
+008500     05  TRL-DELETES           PIC ZZZ,ZZ9.
+008600
+008700     COPY ERRWS.
+008800
+008900 PROCEDURE DIVISION.
+009000*=============================================================*
+009100* 0000-MAINLINE                                               *
+009200*=============================================================*
+009300 0000-MAINLINE.
+009400     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+009500     PERFORM 2000-MATCH-RECORDS THRU 2000-MATCH-RECORDS-EXIT
+009600         UNTIL WS-PAY-EOF AND WS-EMP-EOF.
+009700     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+009800     GOBACK.
+009900*=============================================================*
+010000* 1000-INITIALIZE - OPEN FILES, CONNECT, DECLARE/OPEN THE      *
+010100*               EMPLOYEE CURSOR, PRIME BOTH SIDES OF THE MATCH *
+010200*=============================================================*
+010300 1000-INITIALIZE.
+010400     OPEN INPUT PAYROLL-EXTRACT.
+010500     OPEN OUTPUT BREAK-REPORT.
+010600     OPEN OUTPUT ERROR-LOG.
+010700     CALL 'SecurityAuth' USING WS-USERID WS-PASSWORD.
+010800     EXEC SQL
+010900         CONNECT TO 'yourdatabase'
+011000         USER :WS-USERID
+011100         USING :WS-PASSWORD
+011200     END-EXEC.
+011300     IF SQLCODE NOT = 0
+011400         DISPLAY 'Connection failed: ' SQLCODE
+011500         MOVE 'CONNECT' TO WS-ERROR-CONTEXT
+011600         PERFORM 8900-HANDLE-SQL-ERROR
+011700             THRU 8900-HANDLE-SQL-ERROR-EXIT
+011800         MOVE 'Y' TO WS-PAY-EOF-SWITCH
+011900         MOVE 'Y' TO WS-EMP-EOF-SWITCH
+012000         GO TO 1000-INITIALIZE-EXIT
+012100     END-IF.
+012200
+012300     EXEC SQL
+012400         DECLARE EMP-CURSOR CURSOR FOR
+012500             SELECT EMP_ID, EMP_NAME, SALARY, EMP_STATUS
+012600             FROM EMPLOYEE
+012700             ORDER BY EMP_ID
+012800     END-EXEC.
+012900     EXEC SQL
+013000         OPEN EMP-CURSOR
+013100     END-EXEC.
+013200     IF SQLCODE NOT = 0
+013300         DISPLAY 'Cursor open failed: ' SQLCODE
+013400         MOVE 'OPEN-CURSOR' TO WS-ERROR-CONTEXT
+013500         PERFORM 8900-HANDLE-SQL-ERROR
+013600             THRU 8900-HANDLE-SQL-ERROR-EXIT
+013700         MOVE 'Y' TO WS-PAY-EOF-SWITCH
+013800         MOVE 'Y' TO WS-EMP-EOF-SWITCH
+013900         GO TO 1000-INITIALIZE-EXIT
+014000     END-IF.
+014100     MOVE 'Y' TO WS-CURSOR-SWITCH.
+014200
+014300     PERFORM 8000-READ-PAYROLL THRU 8000-READ-PAYROLL-EXIT.
+014400     PERFORM 8100-FETCH-EMPLOYEE THRU 8100-FETCH-EMPLOYEE-EXIT.
+014500 1000-INITIALIZE-EXIT.
+014600     EXIT.
+014700*=============================================================*
+014800* 2000-MATCH-RECORDS - COMPARE THE CURRENT PAYROLL KEY AND THE *
+014900*               CURRENT EMPLOYEE KEY AND BREAK ON WHICHEVER    *
+015000*               SIDE IS LOWER, OR COMPARE THE ROWS ON A TIE    *
+015100*=============================================================*
+015200 2000-MATCH-RECORDS.
+015300     IF WS-PAY-KEY < WS-EMP-KEY
+015350         PERFORM 3000-WRITE-ADD-BREAK
+015360             THRU 3000-WRITE-ADD-BREAK-EXIT
+015500         PERFORM 8000-READ-PAYROLL THRU 8000-READ-PAYROLL-EXIT
+015600     ELSE
+015700         IF WS-PAY-KEY > WS-EMP-KEY
+015800             PERFORM 4000-WRITE-DELETE-BREAK
+015900                 THRU 4000-WRITE-DELETE-BREAK-EXIT
+016000             PERFORM 8100-FETCH-EMPLOYEE
+016100                 THRU 8100-FETCH-EMPLOYEE-EXIT
+016200         ELSE
+016250             PERFORM 5000-COMPARE-RECORD
+016260                 THRU 5000-COMPARE-RECORD-EXIT
+016400             PERFORM 8000-READ-PAYROLL THRU 8000-READ-PAYROLL-EXIT
+016500             PERFORM 8100-FETCH-EMPLOYEE
+016600                 THRU 8100-FETCH-EMPLOYEE-EXIT
+016700         END-IF
+016800     END-IF.
+016900 2000-MATCH-RECORDS-EXIT.
+017000     EXIT.
+017100*=============================================================*
+017200* 3000-WRITE-ADD-BREAK - KEY IS IN PAYROLL BUT NOT YET IN       *
+017300*               EMPLOYEE - IT STILL NEEDS TO BE CREATED HERE    *
+017400*=============================================================*
+017500 3000-WRITE-ADD-BREAK.
+017600     MOVE 'ADD'            TO BRK-TYPE.
+017700     MOVE PAY-EMP-ID       TO BRK-EMP-ID.
+017800     STRING 'In payroll, not yet in EMPLOYEE: ' PAY-EMP-NAME
+017900         DELIMITED BY SIZE INTO BRK-DETAIL.
+018000     WRITE RPT-LINE FROM WS-BREAK-LINE.
+018100     ADD 1 TO WS-ADDS.
+018200 3000-WRITE-ADD-BREAK-EXIT.
+018300     EXIT.
+018400*=============================================================*
+018500* 4000-WRITE-DELETE-BREAK - KEY IS IN EMPLOYEE BUT NOT IN THE   *
+018600*               PAYROLL EXTRACT - A TERMINATION MAY HAVE BEEN   *
+018700*               MISSED HERE                                    *
+018800*=============================================================*
+018900 4000-WRITE-DELETE-BREAK.
+019000     MOVE 'DELETE'         TO BRK-TYPE.
+019100     MOVE EMP-ID           TO BRK-EMP-ID.
+019200     STRING 'In EMPLOYEE, not in payroll extract: ' EMP-NAME
+019300         DELIMITED BY SIZE INTO BRK-DETAIL.
+019400     WRITE RPT-LINE FROM WS-BREAK-LINE.
+019500     ADD 1 TO WS-DELETES.
+019600 4000-WRITE-DELETE-BREAK-EXIT.
+019700     EXIT.
+019800*=============================================================*
+019900* 5000-COMPARE-RECORD - SAME KEY ON BOTH SIDES - BREAK IF ANY   *
+020000*               MAINTAINED FIELD DOESN'T MATCH                 *
+020100*=============================================================*
+020200 5000-COMPARE-RECORD.
+020300     IF PAY-EMP-NAME NOT = EMP-NAME
+020400             OR PAY-SALARY NOT = EMP-SALARY
+020500             OR PAY-STATUS NOT = EMP-STATUS
+020600         MOVE 'CHANGE'     TO BRK-TYPE
+020700         MOVE EMP-ID       TO BRK-EMP-ID
+020800         STRING 'Payroll differs from EMPLOYEE for ' EMP-ID
+020900             DELIMITED BY SIZE INTO BRK-DETAIL
+021000         WRITE RPT-LINE FROM WS-BREAK-LINE
+021100         ADD 1 TO WS-CHANGES
+021200     END-IF.
+021300 5000-COMPARE-RECORD-EXIT.
+021400     EXIT.
+021500*=============================================================*
+021600* 8000-READ-PAYROLL - READ THE NEXT PAYROLL EXTRACT RECORD,    *
+021700*               HIGH-VALUES ONCE EXHAUSTED SO THE MATCH LOGIC   *
+021800*               DRAINS THE EMPLOYEE SIDE CLEANLY               *
+021900*=============================================================*
+022000 8000-READ-PAYROLL.
+022100     READ PAYROLL-EXTRACT
+022200         AT END
+022300             MOVE 'Y' TO WS-PAY-EOF-SWITCH
+022400     END-READ.
+022500     IF WS-PAY-EOF
+022600         MOVE HIGH-VALUES TO WS-PAY-KEY
+022700     ELSE
+022800         MOVE PAY-EMP-ID TO WS-PAY-KEY
+022900     END-IF.
+023000 8000-READ-PAYROLL-EXIT.
+023100     EXIT.
+023200*=============================================================*
+023300* 8100-FETCH-EMPLOYEE - FETCH THE NEXT EMPLOYEE CURSOR ROW,    *
+023400*               HIGH-VALUES ONCE EXHAUSTED SO THE MATCH LOGIC   *
+023500*               DRAINS THE PAYROLL SIDE CLEANLY                 *
+023600*=============================================================*
+023700 8100-FETCH-EMPLOYEE.
+023800     EXEC SQL
+023900         FETCH EMP-CURSOR
+024000         INTO :EMP-ID, :EMP-NAME, :EMP-SALARY, :EMP-STATUS
+024100     END-EXEC.
+024200     IF SQLCODE = 100
+024300         MOVE 'Y' TO WS-EMP-EOF-SWITCH
+024400         MOVE HIGH-VALUES TO WS-EMP-KEY
+024500     ELSE
+024600         IF SQLCODE NOT = 0
+024700             DISPLAY 'Fetch failed: ' SQLCODE
+024800             MOVE 'FETCH' TO WS-ERROR-CONTEXT
+024900             PERFORM 8900-HANDLE-SQL-ERROR
+025000                 THRU 8900-HANDLE-SQL-ERROR-EXIT
+025100             MOVE 'Y' TO WS-EMP-EOF-SWITCH
+025200             MOVE HIGH-VALUES TO WS-EMP-KEY
+025300         ELSE
+025400             MOVE EMP-ID TO WS-EMP-KEY
+025500         END-IF
+025600     END-IF.
+025700 8100-FETCH-EMPLOYEE-EXIT.
+025800     EXIT.
+025900*=============================================================*
+026000* 9000-TERMINATE - CLOSE THE CURSOR, WRITE THE TRAILER, CLOSE  *
+026100*               FILES                                         *
+026200*=============================================================*
+026300 9000-TERMINATE.
+026400     IF WS-CURSOR-OPEN
+026500         EXEC SQL
+026600             CLOSE EMP-CURSOR
+026700         END-EXEC
+026800     END-IF.
+026900     MOVE WS-ADDS    TO TRL-ADDS.
+027000     MOVE WS-CHANGES TO TRL-CHANGES.
+027100     MOVE WS-DELETES TO TRL-DELETES.
+027200     WRITE RPT-LINE FROM WS-TRAILER-LINE.
+027300     CLOSE PAYROLL-EXTRACT.
+027400     CLOSE BREAK-REPORT.
+027500     CLOSE ERROR-LOG.
+027600 9000-TERMINATE-EXIT.
+027700     EXIT.
+027800*=============================================================*
+027900* 8900-HANDLE-SQL-ERROR - SHARED SQL ERROR HANDLER, COPIED IN  *
+028000*=============================================================*
+028100     COPY ERRHDL.
