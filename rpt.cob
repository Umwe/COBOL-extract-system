@@ -0,0 +1,197 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. RosterReport.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 06/29/2026.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*   06/29/2026  RH  ORIGINAL VERSION. DECLARES A CURSOR OVER  *
+001000*               THE FULL EMPLOYEE TABLE, ORDERED BY EMP-ID,   *
+001100*               AND PRINTS A PAGINATED ROSTER WITH HEADERS,   *
+001200*               A DETAIL LINE PER EMPLOYEE AND A TRAILER LINE *
+001300*               COUNTING TOTAL EMPLOYEES - SOMETHING A        *
+001400*               MANAGER CAN ACTUALLY BE HANDED INSTEAD OF A   *
+001500*               GREP THROUGH SYSOUT.                          *
+001550*   07/16/2026  RH  WS-REPORT-DATE WAS DECLARED MM/DD/YY BUT    *
+001560*               ACCEPT ... FROM DATE FILLS IT YYMMDD - THE      *
+001570*               HEADING WAS PRINTING THE YEAR IN THE MONTH'S    *
+001580*               SPOT AND SO ON. REORDERED THE GROUP TO YY/MM/DD *
+001590*               TO MATCH WHAT ACCEPT ACTUALLY RETURNS.          *
+001600*-------------------------------------------------------------*
+001700 ENVIRONMENT DIVISION.
+001800 INPUT-OUTPUT SECTION.
+001900 FILE-CONTROL.
+002000     SELECT ROSTER-REPORT ASSIGN TO RPTOUT
+002100         ORGANIZATION IS LINE SEQUENTIAL.
+002200     SELECT ERROR-LOG ASSIGN TO SYSERR
+002300         ORGANIZATION IS LINE SEQUENTIAL.
+002400 DATA DIVISION.
+002500 FILE SECTION.
+002600 FD  ROSTER-REPORT
+002700     RECORDING MODE IS F.
+002800 01  RPT-LINE                 PIC X(80).
+002900
+003000 FD  ERROR-LOG
+003100     RECORDING MODE IS F.
+003200     COPY ERRREC.
+003300 WORKING-STORAGE SECTION.
+003400     COPY DBCONN.
+003500
+003600 01  WS-SQLCODE               PIC S9(9) COMP.
+003700
+003800     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-RECORD==.
+003900
+004000     COPY RPTLINE.
+004100
+004200 01  WS-SWITCHES.
+004300     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+004400         88  WS-EOF                VALUE 'Y'.
+004500     05  WS-CURSOR-SWITCH     PIC X(01) VALUE 'N'.
+004600         88  WS-CURSOR-OPEN        VALUE 'Y'.
+004700
+004800 01  WS-COUNTERS.
+004900     05  WS-LINE-COUNT        PIC 9(03) COMP VALUE ZERO.
+005000     05  WS-PAGE-COUNT        PIC 9(03) COMP VALUE ZERO.
+005100     05  WS-EMPLOYEE-COUNT    PIC 9(07) COMP VALUE ZERO.
+005200     05  WS-LINES-PER-PAGE    PIC 9(03) COMP VALUE 50.
+005300
+005400 01  WS-REPORT-DATE.
+005500     05  WS-REPORT-YY         PIC 9(02).
+005600     05  WS-REPORT-MM         PIC 9(02).
+005700     05  WS-REPORT-DD         PIC 9(02).
+005800
+005900     COPY ERRWS.
+006000
+006100 PROCEDURE DIVISION.
+006200*=============================================================*
+006300* 0000-MAINLINE                                               *
+006400*=============================================================*
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+006700     PERFORM 2000-PROCESS-EMPLOYEE THRU 2000-PROCESS-EMPLOYEE-EXIT
+006800         UNTIL WS-EOF.
+006900     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+007000     GOBACK.
+007100*=============================================================*
+007200* 1000-INITIALIZE - OPEN FILES, CONNECT, DECLARE AND OPEN THE  *
+007300*               CURSOR, PRIME THE FETCH                       *
+007400*=============================================================*
+007500 1000-INITIALIZE.
+007600     OPEN OUTPUT ROSTER-REPORT.
+007700     OPEN OUTPUT ERROR-LOG.
+007800     ACCEPT WS-REPORT-DATE FROM DATE.
+007900     CALL 'SecurityAuth' USING WS-USERID WS-PASSWORD.
+008000     EXEC SQL
+008100         CONNECT TO 'yourdatabase'
+008200         USER :WS-USERID
+008300         USING :WS-PASSWORD
+008400     END-EXEC.
+008500     IF SQLCODE NOT = 0
+008600         DISPLAY 'Connection failed: ' SQLCODE
+008700         MOVE 'CONNECT' TO WS-ERROR-CONTEXT
+008800         PERFORM 8900-HANDLE-SQL-ERROR
+008900             THRU 8900-HANDLE-SQL-ERROR-EXIT
+009000         MOVE 'Y' TO WS-EOF-SWITCH
+009100         GO TO 1000-INITIALIZE-EXIT
+009200     END-IF.
+009300
+009400     EXEC SQL
+009500         DECLARE ROSTER-CURSOR CURSOR FOR
+009600             SELECT EMP_ID, EMP_NAME, DEPT_ID, SALARY,
+009700                 EMP_STATUS
+009800             FROM EMPLOYEE
+009900             ORDER BY EMP_ID
+010000     END-EXEC.
+010100     EXEC SQL
+010200         OPEN ROSTER-CURSOR
+010300     END-EXEC.
+010400     IF SQLCODE NOT = 0
+010500         DISPLAY 'Cursor open failed: ' SQLCODE
+010600         MOVE 'OPEN-CURSOR' TO WS-ERROR-CONTEXT
+010700         PERFORM 8900-HANDLE-SQL-ERROR
+010800             THRU 8900-HANDLE-SQL-ERROR-EXIT
+010900         MOVE 'Y' TO WS-EOF-SWITCH
+011000         GO TO 1000-INITIALIZE-EXIT
+011100     END-IF.
+011200     MOVE 'Y' TO WS-CURSOR-SWITCH.
+011300     PERFORM 8000-FETCH-EMPLOYEE THRU 8000-FETCH-EMPLOYEE-EXIT.
+011400 1000-INITIALIZE-EXIT.
+011500     EXIT.
+011600*=============================================================*
+011700* 2000-PROCESS-EMPLOYEE - PRINT THE CURRENTLY FETCHED ROW AND  *
+011800*               FETCH THE NEXT ONE                            *
+011900*=============================================================*
+012000 2000-PROCESS-EMPLOYEE.
+012100     IF WS-LINE-COUNT = ZERO OR
+012200             WS-LINE-COUNT >= WS-LINES-PER-PAGE
+012300         PERFORM 6000-WRITE-HEADINGS THRU 6000-WRITE-HEADINGS-EXIT
+012400     END-IF.
+012500
+012600     MOVE EMP-ID           TO RPT-DTL-EMP-ID.
+012700     MOVE EMP-NAME         TO RPT-DTL-EMP-NAME.
+012800     MOVE EMP-DEPT-ID      TO RPT-DTL-DEPT-ID.
+012900     MOVE EMP-SALARY       TO RPT-DTL-SALARY.
+013000     MOVE EMP-STATUS       TO RPT-DTL-STATUS.
+013100     WRITE RPT-LINE FROM RPT-DETAIL-LINE.
+013200     ADD 1 TO WS-LINE-COUNT.
+013300     ADD 1 TO WS-EMPLOYEE-COUNT.
+013400
+013500     PERFORM 8000-FETCH-EMPLOYEE THRU 8000-FETCH-EMPLOYEE-EXIT.
+013600 2000-PROCESS-EMPLOYEE-EXIT.
+013700     EXIT.
+013800*=============================================================*
+013900* 6000-WRITE-HEADINGS - WRITE REPORT HEADINGS FOR A NEW PAGE   *
+014000*=============================================================*
+014100 6000-WRITE-HEADINGS.
+014200     ADD 1 TO WS-PAGE-COUNT.
+014300     MOVE WS-PAGE-COUNT TO RPT-HDG1-PAGE.
+014400     STRING WS-REPORT-MM '/' WS-REPORT-DD '/' WS-REPORT-YY
+014500         DELIMITED BY SIZE INTO RPT-HDG1-DATE.
+014600     WRITE RPT-LINE FROM RPT-HEADING-1.
+014700     WRITE RPT-LINE FROM RPT-HEADING-2.
+014800     MOVE ZERO TO WS-LINE-COUNT.
+014900 6000-WRITE-HEADINGS-EXIT.
+015000     EXIT.
+015100*=============================================================*
+015200* 8000-FETCH-EMPLOYEE - FETCH THE NEXT ROW FROM THE CURSOR     *
+015300*=============================================================*
+015400 8000-FETCH-EMPLOYEE.
+015500     EXEC SQL
+015600         FETCH ROSTER-CURSOR
+015700         INTO :EMP-ID, :EMP-NAME, :EMP-DEPT-ID, :EMP-SALARY,
+015800             :EMP-STATUS
+015900     END-EXEC.
+016000     IF SQLCODE = 100
+016100         MOVE 'Y' TO WS-EOF-SWITCH
+016200     ELSE
+016300         IF SQLCODE NOT = 0
+016400             DISPLAY 'Fetch failed: ' SQLCODE
+016500             MOVE 'FETCH' TO WS-ERROR-CONTEXT
+016600             PERFORM 8900-HANDLE-SQL-ERROR
+016700                 THRU 8900-HANDLE-SQL-ERROR-EXIT
+016800             MOVE 'Y' TO WS-EOF-SWITCH
+016900         END-IF
+017000     END-IF.
+017100 8000-FETCH-EMPLOYEE-EXIT.
+017200     EXIT.
+017300*=============================================================*
+017400* 9000-TERMINATE - WRITE THE TRAILER, CLOSE THE CURSOR AND     *
+017500*               FILES                                        *
+017600*=============================================================*
+017700 9000-TERMINATE.
+017800     IF WS-CURSOR-OPEN
+017900         EXEC SQL
+018000             CLOSE ROSTER-CURSOR
+018100         END-EXEC
+018200     END-IF.
+018300     MOVE WS-EMPLOYEE-COUNT TO RPT-TRL-COUNT.
+018400     WRITE RPT-LINE FROM RPT-TRAILER-LINE.
+018500     CLOSE ROSTER-REPORT.
+018600     CLOSE ERROR-LOG.
+018700 9000-TERMINATE-EXIT.
+018800     EXIT.
+018900*=============================================================*
+019000* 8900-HANDLE-SQL-ERROR - SHARED SQL ERROR HANDLER, COPIED IN  *
+019100*=============================================================*
+019200     COPY ERRHDL.
