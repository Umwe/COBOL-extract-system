@@ -1,42 +1,371 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. DeleteRecord.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  WS-DB2-CONNECTION.
-    05  WS-USERID     PIC X(08) VALUE 'youruserid'.
-    05  WS-PASSWORD   PIC X(08) VALUE 'yourpassword'.
-
-01  WS-SQLCODE     PIC S9(9) COMP.
-01  WS-RECORD.
-    05  EMP-ID      PIC X(05) VALUE 'E1234'.
-
-PROCEDURE DIVISION.
-MAIN-SECTION.
-    EXEC SQL
-        CONNECT TO 'yourdatabase'
-        USER :WS-USERID
-        USING :WS-PASSWORD
-    END-EXEC.
-
-    IF SQLCODE = 0 THEN
-        EXEC SQL
-            DELETE FROM EMPLOYEE
-            WHERE EMP_ID = :EMP-ID
-        END-EXEC
-        IF SQLCODE = 0 THEN
-            DISPLAY 'Record deleted successfully.'
-        ELSE
-            DISPLAY 'Delete failed: ' SQLCODE
-        END-IF
-    ELSE
-        DISPLAY 'Connection failed: ' SQLCODE
-    END-IF.
-
-    EXEC SQL
-        COMMIT
-    END-EXEC.
-
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. DeleteRecord.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2021.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*   01/05/2021  RH  ORIGINAL VERSION - HARD DELETE OF THE     *
+001000*               EMPLOYEE ROW.                                 *
+001100*   04/23/2026  RH  CHANGED TO A LOGICAL DELETE. EMPLOYEE NOW  *
+001200*               CARRIES AN EMP-STATUS FLAG; THIS PROGRAM SETS  *
+001300*               IT TO TERMINATED AND STAMPS A TERMINATION      *
+001400*               DATE INSTEAD OF REMOVING THE ROW, SO           *
+001500*               HEADCOUNT/BENEFITS REPORTING STILL SEES        *
+001600*               TERMINATED EMPLOYEES HISTORICALLY.             *
+001610*   04/30/2026  RH  COPY THE FULL EMPLOYEE ROW TO EMPLOYEE_HIST *
+001620*               BEFORE DEACTIVATING IT, ALONG WITH THE         *
+001630*               DELETION DATE AND THE USERID THAT PERFORMED    *
+001640*               THE DELETE, SO HR CAN SEE WHAT THE RECORD      *
+001650*               LOOKED LIKE BEFORE REMOVAL.                    *
+001660*   05/07/2026  RH  CONNECT CREDENTIALS NO LONGER COMPILED IN,  *
+001670*               RESOLVED AT RUN TIME VIA SecurityAuth.         *
+001680*   05/14/2026  RH  WS-RECORD NOW COMES FROM THE SHARED EMPREC  *
+001685*               COPYBOOK INSTEAD OF A LOCAL 01-LEVEL.          *
+001690*   06/04/2026  RH  CONNECT/SELECT/UPDATE/ARCHIVE FAILURES NOW *
+001692*               ALSO GO THROUGH THE SHARED 8900-HANDLE-SQL-    *
+001694*               ERROR PARAGRAPH, SO A FAILED RUN SETS A NON-   *
+001696*               ZERO RETURN-CODE AND LOGS TO THE ERROR-LOG     *
+001698*               INSTEAD OF ENDING RC 0.                        *
+001699*   07/16/2026  RH  THE ARCHIVE SELECT/INSERT WAS ONLY CARRYING *
+001700*               EMP-NAME - DEPT-ID, HIRE-DATE, SALARY, MGR-ID   *
+001701*               AND EMP-STATUS NEVER MADE IT TO EMPLOYEE_HIST   *
+001702*               DESPITE THE 04/30/2026 ENTRY ABOVE. BOTH NOW    *
+001703*               CARRY THE FULL ROW.                             *
+001704*   07/23/2026  RH  THE PERFORM OF 3000-ARCHIVE-EMPLOYEE WAS     *
+001705*               THRU'ING TO A PARAGRAPH NAME, 3000-ARCHIVE-EXIT, *
+001706*               THAT DOESN'T EXIST - CORRECTED TO 3000-ARCHIVE-  *
+001707*               EMPLOYEE-EXIT, THE PARAGRAPH'S ACTUAL EXIT LABEL.*
+001708*   07/30/2026  RH  THIS PROGRAM WAS STILL DEACTIVATING ONE      *
+001709*               COMPILED-IN EMP-ID ('E1234') EVERY NIGHTLY RUN   *
+001710*               LONG AFTER CreateRecord AND UpdateRecord WERE    *
+001711*               CONVERTED TO READ A TRANSACTION FILE. CONVERTED  *
+001712*               TO THE SAME FILE-DRIVEN SHAPE: READS A DLTTRAN   *
+001713*               FILE OF EMP-IDS TO TERMINATE, REJECTS A NOT-     *
+001714*               FOUND OR FAILED EMP-ID TO DLTREJ INSTEAD OF      *
+001715*               ABENDING, AND CARRIES THE SAME COMMIT-INTERVAL/  *
+001716*               CHECKPOINT RESTART LOGIC AS THE OTHER TWO SO A   *
+001717*               RUN THAT STOPS MID-FILE CAN PICK UP WHERE IT     *
+001718*               LEFT OFF.                                        *
+001719*-------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001850 INPUT-OUTPUT SECTION.
+001860 FILE-CONTROL.
+001870     SELECT DELETE-TRANS-FILE ASSIGN TO DLTTRAN
+001871         ORGANIZATION IS LINE SEQUENTIAL.
+001872     SELECT REJECT-FILE ASSIGN TO DLTREJ
+001873         ORGANIZATION IS LINE SEQUENTIAL.
+001874     SELECT CHECKPOINT-FILE ASSIGN TO DLTCKPT
+001875         ORGANIZATION IS LINE SEQUENTIAL
+001876         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001877     SELECT ERROR-LOG ASSIGN TO SYSERR
+001880         ORGANIZATION IS LINE SEQUENTIAL.
+001900 DATA DIVISION.
+001910 FILE SECTION.
+001911 FD  DELETE-TRANS-FILE
+001912     RECORDING MODE IS F.
+001913 01  DT-RECORD.
+001914     05  DT-EMP-ID            PIC X(05).
+001915     05  FILLER               PIC X(75).
+001916
+001917 FD  REJECT-FILE
+001918     RECORDING MODE IS F.
+001919 01  REJ-RECORD.
+001920     05  REJ-EMP-ID           PIC X(05).
+001921     05  REJ-SQLCODE          PIC -9(9).
+001922     05  REJ-REASON           PIC X(40).
+001923
+001924 FD  CHECKPOINT-FILE
+001925     RECORDING MODE IS F.
+001926     COPY CHKPTWS.
+001927
+001920 FD  ERROR-LOG
+001930     RECORDING MODE IS F.
+001940     COPY ERRREC.
+002000 WORKING-STORAGE SECTION.
+002100     COPY DBCONN.
+002400
+002500 01  WS-SQLCODE               PIC S9(9) COMP.
+002600
+002700     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-RECORD==.
+003300 01  WS-TERM-DATE             PIC 9(08).
+003310
+003320 01  WS-HIST-RECORD.
+003330     05  WS-HIST-EMP-ID       PIC X(05).
+003340     05  WS-HIST-EMP-NAME     PIC X(20).
+003342     05  WS-HIST-DEPT-ID      PIC X(04).
+003344     05  WS-HIST-HIRE-DATE    PIC 9(08).
+003346     05  WS-HIST-SALARY       PIC 9(07)V99.
+003348     05  WS-HIST-MGR-ID       PIC X(05).
+003349     05  WS-HIST-STATUS       PIC X(01).
+003350     05  WS-HIST-DELETE-DATE  PIC 9(08).
+003360     05  WS-HIST-DELETED-BY   PIC X(08).
+003400
+003410 01  WS-SWITCHES.
+003411     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+003412         88  WS-EOF                VALUE 'Y'.
+003413     05  WS-CKPT-EOF-SWITCH   PIC X(01) VALUE 'N'.
+003414         88  WS-CKPT-EOF           VALUE 'Y'.
+003415     05  WS-SKIP-SWITCH       PIC X(01) VALUE 'N'.
+003416         88  WS-SKIPPING           VALUE 'Y'.
+003417
+003420 01  WS-COUNTERS.
+003421     05  WS-RECORDS-READ      PIC 9(07) COMP VALUE ZERO.
+003422     05  WS-RECORDS-DELETED   PIC 9(07) COMP VALUE ZERO.
+003423     05  WS-RECORDS-REJECTED  PIC 9(07) COMP VALUE ZERO.
+003424
+003425 01  WS-CKPT-FILE-STATUS      PIC X(02).
+003426
+003427 01  WS-RESTART-KEY           PIC X(05).
+003428
+003429 01  WS-COMMIT-CONTROL.
+003430     05  WS-COMMIT-INTERVAL   PIC 9(05) COMP VALUE 100.
+003431     05  WS-COMMIT-COUNTER    PIC 9(05) COMP VALUE ZERO.
+003432
+003433     COPY ERRWS.
+003434
+003500 PROCEDURE DIVISION.
+003600*=============================================================*
+003700* 0000-MAINLINE                                               *
+003800*=============================================================*
+003900 0000-MAINLINE.
+003905     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+003906     PERFORM 2000-DEACTIVATE-EMPLOYEE
+003907         THRU 2000-DEACTIVATE-EMPLOYEE-EXIT
+003908         UNTIL WS-EOF.
+003909     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+003910     GOBACK.
+003911*=============================================================*
+003912* 1000-INITIALIZE - OPEN FILES, CONNECT, PRIME THE READ        *
+003913*=============================================================*
+003914 1000-INITIALIZE.
+003915     OPEN INPUT DELETE-TRANS-FILE.
+003916     OPEN OUTPUT REJECT-FILE.
+003917     OPEN OUTPUT ERROR-LOG.
+003950     CALL 'SecurityAuth' USING WS-USERID WS-PASSWORD.
+004000     EXEC SQL
+004100         CONNECT TO 'yourdatabase'
+004200         USER :WS-USERID
+004300         USING :WS-PASSWORD
+004400     END-EXEC.
+004500
+004600     IF SQLCODE NOT = 0
+004700         DISPLAY 'Connection failed: ' SQLCODE
+004800         MOVE 'CONNECT' TO WS-ERROR-CONTEXT
+004900         PERFORM 8900-HANDLE-SQL-ERROR
+005000             THRU 8900-HANDLE-SQL-ERROR-EXIT
+005010         MOVE 'Y' TO WS-EOF-SWITCH
+005100     END-IF.
+005200     PERFORM 1500-ESTABLISH-RESTART
+005210         THRU 1500-ESTABLISH-RESTART-EXIT.
+005220     PERFORM 8000-READ-DELETE-TRANS
+005230         THRU 8000-READ-DELETE-TRANS-EXIT.
+005240 1000-INITIALIZE-EXIT.
+005250     EXIT.
+005260*=============================================================*
+005270* 1500-ESTABLISH-RESTART - IF A CHECKPOINT FILE SURVIVES FROM  *
+005280*               A PRIOR RUN, REMEMBER ITS LAST COMMITTED KEY   *
+005290*               SO 8000-READ-DELETE-TRANS SKIPS BACK UP TO IT, *
+005300*               THEN OPEN THE CHECKPOINT FILE FRESH FOR THIS   *
+005310*               RUN                                            *
+005320*=============================================================*
+005330 1500-ESTABLISH-RESTART.
+005340     OPEN INPUT CHECKPOINT-FILE.
+005350     IF WS-CKPT-FILE-STATUS = '00'
+005360         PERFORM 1600-READ-CHECKPOINT
+005370             THRU 1600-READ-CHECKPOINT-EXIT
+005380             UNTIL WS-CKPT-EOF
+005390         CLOSE CHECKPOINT-FILE
+005400     END-IF.
+005410     OPEN OUTPUT CHECKPOINT-FILE.
+005420 1500-ESTABLISH-RESTART-EXIT.
+005430     EXIT.
+005440*=============================================================*
+005450* 1600-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD FROM THE   *
+005460*               PRIOR RUN; THE LAST ONE READ WINS              *
+005470*=============================================================*
+005480 1600-READ-CHECKPOINT.
+005490     READ CHECKPOINT-FILE
+005500         AT END
+005510             MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+005520     END-READ.
+005530     IF NOT WS-CKPT-EOF
+005540         MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+005550         MOVE 'Y' TO WS-SKIP-SWITCH
+005560     END-IF.
+005570 1600-READ-CHECKPOINT-EXIT.
+005580     EXIT.
+005800*=============================================================*
+005900* 2000-DEACTIVATE-EMPLOYEE - LOGICALLY DELETE ONE EMPLOYEE ROW *
+005910*               NAMED BY THE CURRENT DLTTRAN TRANSACTION       *
+006000*=============================================================*
+006100 2000-DEACTIVATE-EMPLOYEE.
+006200     ACCEPT WS-TERM-DATE FROM DATE.
+006210
+006220     EXEC SQL
+006230         SELECT EMP_NAME, DEPT_ID, HIRE_DATE, SALARY, MGR_ID,
+006235             EMP_STATUS
+006236         INTO :EMP-NAME, :EMP-DEPT-ID, :EMP-HIRE-DATE,
+006237             :EMP-SALARY, :EMP-MGR-ID, :EMP-STATUS
+006240         FROM EMPLOYEE
+006250         WHERE EMP_ID = :EMP-ID
+006260     END-EXEC.
+006270
+006280     IF SQLCODE = 100
+006281         DISPLAY 'EMP-ID not found: ' EMP-ID
+006282         ADD 1 TO WS-RECORDS-REJECTED
+006283         MOVE 'EMP-ID NOT ON FILE' TO REJ-REASON
+006284         PERFORM 7000-WRITE-REJECT THRU 7000-WRITE-REJECT-EXIT
+006285         GO TO 2050-COMMIT-CHECK
+006286     ELSE
+006290         IF SQLCODE NOT = 0
+006292             DISPLAY 'Unable to read employee for archive: '
+006293                 SQLCODE
+006294             MOVE 'SELECT' TO WS-ERROR-CONTEXT
+006295             PERFORM 8900-HANDLE-SQL-ERROR
+006296                 THRU 8900-HANDLE-SQL-ERROR-EXIT
+006297             ADD 1 TO WS-RECORDS-REJECTED
+006298             MOVE 'SELECT FAILED' TO REJ-REASON
+006299             PERFORM 7000-WRITE-REJECT
+006300                 THRU 7000-WRITE-REJECT-EXIT
+006301             GO TO 2050-COMMIT-CHECK
+006302         END-IF
+006303     END-IF.
+006304
+006298     PERFORM 3000-ARCHIVE-EMPLOYEE
+006299         THRU 3000-ARCHIVE-EMPLOYEE-EXIT.
+006305     MOVE 'T' TO EMP-STATUS.
+006400     EXEC SQL
+006500         UPDATE EMPLOYEE
+006600         SET EMP_STATUS = :EMP-STATUS,
+006700             TERM_DATE = :WS-TERM-DATE
+006800         WHERE EMP_ID = :EMP-ID
+006900     END-EXEC.
+007000
+007100     IF SQLCODE = 0 THEN
+007200         DISPLAY 'Record deactivated successfully.'
+007210         ADD 1 TO WS-RECORDS-DELETED
+007300     ELSE
+007400         DISPLAY 'Deactivation failed: ' SQLCODE
+007410         MOVE 'UPDATE' TO WS-ERROR-CONTEXT
+007420         PERFORM 8900-HANDLE-SQL-ERROR
+007430             THRU 8900-HANDLE-SQL-ERROR-EXIT
+007440         ADD 1 TO WS-RECORDS-REJECTED
+007450         MOVE 'DEACTIVATION FAILED' TO REJ-REASON
+007460         PERFORM 7000-WRITE-REJECT
+007470             THRU 7000-WRITE-REJECT-EXIT
+007500     END-IF.
+007510
+007520 2050-COMMIT-CHECK.
+007530     ADD 1 TO WS-COMMIT-COUNTER.
+007540     IF WS-COMMIT-COUNTER >= WS-COMMIT-INTERVAL
+007550         PERFORM 7500-TAKE-CHECKPOINT
+007560             THRU 7500-TAKE-CHECKPOINT-EXIT
+007570     END-IF.
+007580     PERFORM 8000-READ-DELETE-TRANS
+007590         THRU 8000-READ-DELETE-TRANS-EXIT.
+007600 2000-DEACTIVATE-EMPLOYEE-EXIT.
+007700     EXIT.
+007710*=============================================================*
+007720* 3000-ARCHIVE-EMPLOYEE - COPY THE CURRENT ROW TO EMPLOYEE_HIST*
+007730*               BEFORE IT IS DEACTIVATED                      *
+007740*=============================================================*
+007750 3000-ARCHIVE-EMPLOYEE.
+007760     MOVE EMP-ID          TO WS-HIST-EMP-ID.
+007770     MOVE EMP-NAME        TO WS-HIST-EMP-NAME.
+007772     MOVE EMP-DEPT-ID     TO WS-HIST-DEPT-ID.
+007774     MOVE EMP-HIRE-DATE   TO WS-HIST-HIRE-DATE.
+007776     MOVE EMP-SALARY      TO WS-HIST-SALARY.
+007778     MOVE EMP-MGR-ID      TO WS-HIST-MGR-ID.
+007779     MOVE EMP-STATUS      TO WS-HIST-STATUS.
+007780     MOVE WS-TERM-DATE    TO WS-HIST-DELETE-DATE.
+007790     MOVE WS-USERID       TO WS-HIST-DELETED-BY.
+007800
+007810     EXEC SQL
+007820         INSERT INTO EMPLOYEE_HIST
+007822             (EMP_ID, EMP_NAME, DEPT_ID, HIRE_DATE, SALARY,
+007824             MGR_ID, EMP_STATUS, DELETE_DATE, DELETED_BY)
+007830         VALUES (:WS-HIST-EMP-ID, :WS-HIST-EMP-NAME,
+007832             :WS-HIST-DEPT-ID, :WS-HIST-HIRE-DATE,
+007834             :WS-HIST-SALARY, :WS-HIST-MGR-ID, :WS-HIST-STATUS,
+007850             :WS-HIST-DELETE-DATE, :WS-HIST-DELETED-BY)
+007860     END-EXEC.
+007870
+007880     IF SQLCODE NOT = 0
+007890         DISPLAY 'Archive to EMPLOYEE_HIST failed: ' SQLCODE
+007892         MOVE 'ARCHIVE-INSERT' TO WS-ERROR-CONTEXT
+007894         PERFORM 8900-HANDLE-SQL-ERROR
+007896             THRU 8900-HANDLE-SQL-ERROR-EXIT
+007900     END-IF.
+007910 3000-ARCHIVE-EMPLOYEE-EXIT.
+007920     EXIT.
+007930*=============================================================*
+007940* 7000-WRITE-REJECT - LOG A TERMINATION THAT DIDN'T GO THROUGH *
+007950*               TO THE REJECT FILE                             *
+007960*=============================================================*
+007970 7000-WRITE-REJECT.
+007980     MOVE EMP-ID     TO REJ-EMP-ID.
+007990     MOVE SQLCODE    TO REJ-SQLCODE.
+008000     WRITE REJ-RECORD.
+008010 7000-WRITE-REJECT-EXIT.
+008020     EXIT.
+008030*=============================================================*
+008040* 7500-TAKE-CHECKPOINT - COMMIT THE BATCH SO FAR AND RECORD    *
+008050*               THE LAST EMP-ID IN IT AS THE RESTART POINT     *
+008060*=============================================================*
+008070 7500-TAKE-CHECKPOINT.
+008080     EXEC SQL
+008090         COMMIT
+008100     END-EXEC.
+008110     MOVE EMP-ID             TO CKPT-LAST-KEY.
+008120     MOVE WS-RECORDS-DELETED TO CKPT-RECORDS-COMMITTED.
+008130     ACCEPT CKPT-TS-DATE FROM DATE.
+008140     ACCEPT CKPT-TS-TIME FROM TIME.
+008150     WRITE CKPT-RECORD.
+008160     MOVE ZERO TO WS-COMMIT-COUNTER.
+008170 7500-TAKE-CHECKPOINT-EXIT.
+008180     EXIT.
+008190*=============================================================*
+008200* 8000-READ-DELETE-TRANS - READ THE NEXT TERMINATION            *
+008210*               TRANSACTION FROM DLTTRAN                       *
+008220*=============================================================*
+008230 8000-READ-DELETE-TRANS.
+008240     READ DELETE-TRANS-FILE
+008250         AT END
+008260             MOVE 'Y' TO WS-EOF-SWITCH
+008270     END-READ.
+008280     IF WS-EOF
+008290         GO TO 8000-READ-DELETE-TRANS-EXIT
+008300     END-IF.
+008310     IF WS-SKIPPING
+008320         IF DT-EMP-ID = WS-RESTART-KEY
+008330             MOVE 'N' TO WS-SKIP-SWITCH
+008340         END-IF
+008350         GO TO 8000-READ-DELETE-TRANS
+008360     END-IF.
+008370     MOVE DT-EMP-ID TO EMP-ID.
+008380     ADD 1 TO WS-RECORDS-READ.
+008390 8000-READ-DELETE-TRANS-EXIT.
+008400     EXIT.
+008410*=============================================================*
+008420* 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS          *
+008430*=============================================================*
+008440 9000-TERMINATE.
+008450     IF WS-COMMIT-COUNTER > 0
+008460         PERFORM 7500-TAKE-CHECKPOINT
+008470             THRU 7500-TAKE-CHECKPOINT-EXIT
+008480     END-IF.
+008490     CLOSE DELETE-TRANS-FILE.
+008500     CLOSE REJECT-FILE.
+008510     CLOSE ERROR-LOG.
+008520     CLOSE CHECKPOINT-FILE.
+008530     DISPLAY 'Terminations read:      ' WS-RECORDS-READ.
+008540     DISPLAY 'Terminations processed:  ' WS-RECORDS-DELETED.
+008550     DISPLAY 'Terminations rejected:   ' WS-RECORDS-REJECTED.
+008560 9000-TERMINATE-EXIT.
+008570     EXIT.
+008580*=============================================================*
+008590* 8900-HANDLE-SQL-ERROR - SHARED SQL ERROR HANDLER, COPIED IN  *
+008600*=============================================================*
+008610     COPY ERRHDL.
