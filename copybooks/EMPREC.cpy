@@ -0,0 +1,19 @@
+000100*-------------------------------------------------------------*
+000200* EMPREC - SHARED EMPLOYEE RECORD LAYOUT.                     *
+000300*          INCLUDED BY EVERY PROGRAM THAT MAINTAINS OR READS  *
+000400*          THE EMPLOYEE TABLE SO A NEW FIELD ONLY HAS TO BE   *
+000500*          ADDED HERE ONCE, NOT IN FOUR SEPARATE 01-LEVELS.   *
+000600*          CODE COPY REPLACING ==EMP-RECORD== BY A PROGRAM-   *
+000700*          LOCAL 01-LEVEL NAME (MOST PROGRAMS USE WS-RECORD). *
+000800*-------------------------------------------------------------*
+000900 01  EMP-RECORD.
+001000     05  EMP-ID               PIC X(05).
+001100     05  EMP-NAME             PIC X(20).
+001200     05  EMP-DEPT-ID          PIC X(04).
+001300     05  EMP-HIRE-DATE        PIC 9(08).
+001400     05  EMP-SALARY           PIC 9(07)V99 COMP-3.
+001500     05  EMP-MGR-ID           PIC X(05).
+001600     05  EMP-STATUS           PIC X(01).
+001700         88  EMP-ACTIVE                VALUE 'A'.
+001800         88  EMP-TERMINATED            VALUE 'T'.
+001900     05  EMP-TERM-DATE        PIC 9(08).
