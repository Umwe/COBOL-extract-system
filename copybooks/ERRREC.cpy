@@ -0,0 +1,12 @@
+000100*-------------------------------------------------------------*
+000200* ERRREC - SHARED ERROR LOG RECORD LAYOUT.                    *
+000300*          WRITTEN BY 8900-HANDLE-SQL-ERROR (SEE ERRHDL.cpy)  *
+000400*          WHENEVER A CONNECT OR DML STATEMENT COMES BACK     *
+000500*          WITH A NON-ZERO SQLCODE.                           *
+000600*-------------------------------------------------------------*
+000700 01  ERR-RECORD.
+000800     05  ERR-PARAGRAPH        PIC X(20).
+000900     05  ERR-SQLCODE          PIC -9(9).
+001000     05  ERR-TIMESTAMP.
+001100         10  ERR-TS-DATE      PIC 9(08).
+001200         10  ERR-TS-TIME      PIC 9(08).
