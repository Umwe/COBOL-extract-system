@@ -0,0 +1,47 @@
+000100*-------------------------------------------------------------*
+000200* RPTLINE - SHARED PRINT-LINE LAYOUTS FOR THE ROSTER REPORT.   *
+000300*           HEADINGS, ONE DETAIL LINE PER EMPLOYEE, AND A      *
+000400*           TRAILER LINE WITH THE CONTROL TOTAL. PULLED OUT   *
+000500*           OF RosterReport INTO ITS OWN COPYBOOK SO ANY       *
+000600*           FUTURE ROSTER-STYLE REPORT CAN SHARE THE SAME      *
+000700*           PRINT LAYOUT INSTEAD OF RE-INVENTING IT.           *
+000800*-------------------------------------------------------------*
+000900 01  RPT-HEADING-1.
+001000     05  FILLER               PIC X(01) VALUE SPACE.
+001100     05  FILLER               PIC X(25) VALUE
+001200         'EMPLOYEE ROSTER REPORT'.
+001300     05  FILLER               PIC X(10) VALUE SPACE.
+001400     05  RPT-HDG1-DATE        PIC X(08).
+001500     05  FILLER               PIC X(10) VALUE SPACE.
+001600     05  FILLER               PIC X(05) VALUE 'PAGE '.
+001700     05  RPT-HDG1-PAGE        PIC ZZ9.
+001800
+001900 01  RPT-HEADING-2.
+002000     05  FILLER               PIC X(01) VALUE SPACE.
+002100     05  FILLER               PIC X(10) VALUE 'EMP-ID'.
+002200     05  FILLER               PIC X(05) VALUE SPACE.
+002300     05  FILLER               PIC X(20) VALUE 'EMPLOYEE NAME'.
+002400     05  FILLER               PIC X(03) VALUE SPACE.
+002500     05  FILLER               PIC X(06) VALUE 'DEPT'.
+002600     05  FILLER               PIC X(06) VALUE SPACE.
+002700     05  FILLER               PIC X(12) VALUE 'SALARY'.
+002800     05  FILLER               PIC X(04) VALUE SPACE.
+002900     05  FILLER               PIC X(06) VALUE 'STATUS'.
+003000
+003100 01  RPT-DETAIL-LINE.
+003200     05  FILLER               PIC X(01) VALUE SPACE.
+003300     05  RPT-DTL-EMP-ID       PIC X(10).
+003400     05  FILLER               PIC X(05) VALUE SPACE.
+003500     05  RPT-DTL-EMP-NAME     PIC X(20).
+003600     05  FILLER               PIC X(03) VALUE SPACE.
+003700     05  RPT-DTL-DEPT-ID      PIC X(06).
+003800     05  FILLER               PIC X(06) VALUE SPACE.
+003900     05  RPT-DTL-SALARY       PIC ZZZ,ZZ9.99.
+004000     05  FILLER               PIC X(04) VALUE SPACE.
+004100     05  RPT-DTL-STATUS       PIC X(06).
+004200
+004300 01  RPT-TRAILER-LINE.
+004400     05  FILLER               PIC X(01) VALUE SPACE.
+004500     05  FILLER               PIC X(20) VALUE
+004600         'TOTAL EMPLOYEES: '.
+004700     05  RPT-TRL-COUNT        PIC ZZZ,ZZ9.
