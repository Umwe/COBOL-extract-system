@@ -0,0 +1,17 @@
+000100*-------------------------------------------------------------*
+000200* CHKPTWS - SHARED CHECKPOINT RECORD LAYOUT.                  *
+000300*          INCLUDED BY EVERY FILE-DRIVEN BATCH PROGRAM THAT   *
+000400*          COMMITS IN GROUPS OF N RECORDS. EACH CHECKPOINT    *
+000500*          WRITTEN CARRIES THE KEY OF THE LAST TRANSACTION    *
+000600*          INCLUDED IN THE COMMIT THAT JUST COMPLETED, SO A   *
+000700*          RESTARTED RUN CAN SKIP EVERYTHING UP TO AND        *
+000800*          INCLUDING THAT KEY INSTEAD OF REPROCESSING THE     *
+000900*          INPUT FILE FROM THE TOP.                           *
+001000*-------------------------------------------------------------*
+001100 01  CKPT-RECORD.
+001200     05  CKPT-LAST-KEY        PIC X(05).
+001300     05  CKPT-RECORDS-COMMITTED
+001400                              PIC 9(07).
+001500     05  CKPT-TIMESTAMP.
+001600         10  CKPT-TS-DATE     PIC 9(08).
+001700         10  CKPT-TS-TIME     PIC 9(08).
