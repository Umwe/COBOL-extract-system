@@ -0,0 +1,9 @@
+000100*-------------------------------------------------------------*
+000200* ERRWS - WORKING-STORAGE FOR THE SHARED SQL ERROR HANDLER.   *
+000300*          THE CALLING PARAGRAPH MOVES THE NAME OF THE        *
+000400*          STATEMENT THAT FAILED (E.G. 'CONNECT', 'INSERT')   *
+000500*          INTO WS-ERROR-CONTEXT BEFORE PERFORMING             *
+000600*          8900-HANDLE-SQL-ERROR.                              *
+000700*-------------------------------------------------------------*
+000800 01  WS-ERROR-FIELDS.
+000900     05  WS-ERROR-CONTEXT     PIC X(20).
