@@ -0,0 +1,11 @@
+000100*-------------------------------------------------------------*
+000200* DBCONN - DB2 CONNECTION CREDENTIAL FIELDS.                  *
+000300*          NO VALUE CLAUSES - THE USERID/PASSWORD ARE         *
+000400*          POPULATED AT RUN TIME BY CALLING SecurityAuth      *
+000500*          (SEE sec.cob), WHICH PULLS THEM FROM A             *
+000600*          RACF-PROTECTED PARAMETER DATASET. NOTHING IN THIS  *
+000700*          COPYBOOK MAY CARRY A COMPILED-IN CREDENTIAL.       *
+000800*-------------------------------------------------------------*
+000900 01  WS-DB2-CONNECTION.
+001000     05  WS-USERID            PIC X(08).
+001100     05  WS-PASSWORD          PIC X(08).
