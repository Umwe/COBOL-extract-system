@@ -0,0 +1,20 @@
+000100*-------------------------------------------------------------*
+000200* ERRHDL - SHARED SQL ERROR-HANDLING PARAGRAPH.                *
+000300*          COPIED INTO THE PROCEDURE DIVISION OF EVERY         *
+000400*          PROGRAM THAT ISSUES EXEC SQL. LOGS THE STATEMENT    *
+000500*          CONTEXT, SQLCODE AND A TIMESTAMP TO THE ERROR-LOG   *
+000600*          FILE AND SETS RETURN-CODE SO A FAILED RUN SHOWS UP  *
+000700*          AS A NON-ZERO STEP CONDITION CODE IN THE JCL        *
+000800*          INSTEAD OF LOOKING LIKE A CLEAN RC 0 SUCCESS.       *
+000900*          REQUIRES COPY ERRREC. IN THE FILE SECTION AND       *
+001000*          COPY ERRWS. IN WORKING-STORAGE.                     *
+001100*-------------------------------------------------------------*
+001200 8900-HANDLE-SQL-ERROR.
+001300     MOVE WS-ERROR-CONTEXT    TO ERR-PARAGRAPH.
+001400     MOVE SQLCODE             TO ERR-SQLCODE.
+001500     ACCEPT ERR-TS-DATE FROM DATE.
+001600     ACCEPT ERR-TS-TIME FROM TIME.
+001700     WRITE ERR-RECORD.
+001800     MOVE 8 TO RETURN-CODE.
+001900 8900-HANDLE-SQL-ERROR-EXIT.
+002000     EXIT.
