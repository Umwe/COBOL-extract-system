@@ -0,0 +1,61 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SecurityAuth.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 05/07/2026.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*   05/07/2026  RH  ORIGINAL VERSION. CALLED BY EACH OF THE   *
+001000*               DB2 PROGRAMS TO RESOLVE THE CONNECT USERID    *
+001100*               AND PASSWORD AT RUN TIME INSTEAD OF EACH ONE  *
+001200*               CARRYING THE CREDENTIALS AS COMPILED-IN       *
+001300*               LITERALS. THE CREDENTIALS ARE READ FROM THE   *
+001400*               RACF-PROTECTED PARAMETER DATASET ASSIGNED TO  *
+001500*               DDNAME SECPARM - A DATASET ONLY THE BATCH     *
+001600*               PRODUCTION USERID IS AUTHORIZED TO READ.      *
+001700*-------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT SECURITY-PARM-FILE ASSIGN TO SECPARM
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  SECURITY-PARM-FILE
+002600     RECORDING MODE IS F.
+002700 01  SEC-PARM-RECORD.
+002800     05  SEC-PARM-USERID      PIC X(08).
+002900     05  SEC-PARM-PASSWORD    PIC X(08).
+003000
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-SWITCHES.
+003300     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+003400         88  WS-EOF                VALUE 'Y'.
+003500
+003600 LINKAGE SECTION.
+003700 01  LK-USERID                PIC X(08).
+003800 01  LK-PASSWORD              PIC X(08).
+003900
+004000 PROCEDURE DIVISION USING LK-USERID LK-PASSWORD.
+004100*=============================================================*
+004200* 0000-MAINLINE - READ THE PROTECTED CREDENTIALS AND RETURN    *
+004300*               THEM TO THE CALLER                            *
+004400*=============================================================*
+004500 0000-MAINLINE.
+004600     OPEN INPUT SECURITY-PARM-FILE.
+004700     READ SECURITY-PARM-FILE
+004800         AT END
+004900             MOVE 'Y' TO WS-EOF-SWITCH
+005000     END-READ.
+005100     CLOSE SECURITY-PARM-FILE.
+005200
+005300     IF WS-EOF
+005400         DISPLAY 'SECAUTH: unable to read SECPARM credentials'
+005500         MOVE SPACE TO LK-USERID LK-PASSWORD
+005600     ELSE
+005700         MOVE SEC-PARM-USERID   TO LK-USERID
+005800         MOVE SEC-PARM-PASSWORD TO LK-PASSWORD
+005900     END-IF.
+006000
+006100     GOBACK.
