@@ -1,43 +1,388 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CreateRecord.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  WS-DB2-CONNECTION.
-    05  WS-USERID     PIC X(08) VALUE 'youruserid'.
-    05  WS-PASSWORD   PIC X(08) VALUE 'yourpassword'.
-
-01  WS-SQLCODE     PIC S9(9) COMP.
-01  WS-RECORD.
-    05  EMP-ID      PIC X(05) VALUE 'E1234'.
-    05  EMP-NAME    PIC X(20) VALUE 'John Doe'.
-
-PROCEDURE DIVISION.
-MAIN-SECTION.
-    EXEC SQL
-        CONNECT TO 'yourdatabase'
-        USER :WS-USERID
-        USING :WS-PASSWORD
-    END-EXEC.
-
-    IF SQLCODE = 0 THEN
-        EXEC SQL
-            INSERT INTO EMPLOYEE (EMP_ID, EMP_NAME)
-            VALUES (:EMP-ID, :EMP-NAME)
-        END-EXEC
-        IF SQLCODE = 0 THEN
-            DISPLAY 'Record created successfully.'
-        ELSE
-            DISPLAY 'Insert failed: ' SQLCODE
-        END-IF
-    ELSE
-        DISPLAY 'Connection failed: ' SQLCODE
-    END-IF.
-
-    EXEC SQL
-        COMMIT
-    END-EXEC.
-
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CreateRecord.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2021.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*   01/05/2021  RH  ORIGINAL VERSION - SINGLE HARDCODED ROW.  *
+001000*   03/11/2026  RH  CONVERTED TO A NEW-HIRE BATCH INTAKE JOB. *
+001100*               READS NEWHIRE TRANSACTION FILE AND LOOPS THE  *
+001200*               CONNECT/INSERT/COMMIT LOGIC ONCE PER RECORD   *
+001300*               INSTEAD OF INSERTING ONE COMPILED-IN ROW.     *
+001350*   04/02/2026  RH  ADDED A REJECT FILE. FAILED INSERTS NO    *
+001360*               LONGER JUST SCROLL PAST IN THE JOB LOG - THE  *
+001370*               EMP-ID/EMP-NAME, SQLCODE AND A REASON ARE     *
+001380*               WRITTEN OUT FOR OPERATIONS TO REVIEW.         *
+001390*   05/07/2026  RH  CONNECT CREDENTIALS NO LONGER COMPILED IN.  *
+001395*               WS-USERID/WS-PASSWORD NOW COME FROM DBCONN     *
+001398*               AND ARE RESOLVED AT RUN TIME BY CALLING        *
+001399*               SecurityAuth AGAINST THE PROTECTED SECPARM     *
+001405*   05/14/2026  RH  WS-RECORD NOW COMES FROM THE SHARED EMPREC  *
+001410*               COPYBOOK; NEW-HIRE FILE CARRIES DEPARTMENT,     *
+001415*               HIRE DATE, SALARY AND MANAGER ID AS WELL.       *
+001417*   05/28/2026  RH  ADDED CHECKPOINT/RESTART. COMMITS ARE NOW   *
+001418*               TAKEN EVERY WS-COMMIT-INTERVAL RECORDS RATHER   *
+001419*               THAN EVERY RECORD, AND A CHECKPOINT RECORD OF   *
+001420*               THE LAST COMMITTED EMP-ID IS WRITTEN AFTER      *
+001421*               EACH ONE. ON A FRESH START THE PROGRAM SKIPS    *
+001422*               FORWARD PAST EVERYTHING UP TO AND INCLUDING     *
+001423*               THE LAST CHECKPOINTED KEY SO AN ABEND MID-RUN   *
+001424*               DOESN'T RE-INSERT (AND DUPLICATE-KEY-FAIL) THE  *
+001425*               RECORDS ALREADY COMMITTED BEFORE IT.            *
+001426*   06/04/2026  RH  CONNECT/INSERT FAILURES NOW ALSO GO THROUGH *
+001427*               THE SHARED 8900-HANDLE-SQL-ERROR PARAGRAPH, SO  *
+001428*               A FAILED RUN SETS A NON-ZERO RETURN-CODE AND    *
+001429*               LOGS TO THE ERROR-LOG INSTEAD OF ENDING RC 0.   *
+001431*   06/11/2026  RH  ADDED A PRE-INSERT DUPLICATE-KEY CHECK. A   *
+001432*               COUNT(*) AGAINST EMPLOYEE NOW RUNS BEFORE THE   *
+001433*               INSERT; AN EMP-ID ALREADY ON FILE IS REJECTED   *
+001434*               WITH A CLEAR REASON INSTEAD OF FALLING INTO THE *
+001435*               INSERT AND PRINTING A BARE SQLCODE -803.        *
+001437*   07/02/2026  RH  ADDED A PRE-INSERT DEPARTMENT LOOKUP. THE   *
+001438*               INCOMING DEPT-ID IS NOW VALIDATED AGAINST THE   *
+001439*               NEW DEPARTMENT TABLE BEFORE THE INSERT; AN      *
+001440*               UNKNOWN DEPARTMENT CODE IS REJECTED WITH A      *
+001441*               CLEAR REASON INSTEAD OF LANDING IN EMPLOYEE.    *
+001443*   07/16/2026  RH  MOVED THE SecurityAuth CALL AND THE CONNECT *
+001444*               OUT OF 2000-PROCESS-RECORD AND INTO 1000-       *
+001445*               INITIALIZE. THIS PROGRAM WAS RECONNECTING ON    *
+001446*               EVERY NEW-HIRE RECORD INSTEAD OF ONCE PER RUN -  *
+001447*               A SECOND CONNECT TO AN ALREADY-CONNECTED TARGET  *
+001448*               WAS COMING BACK NON-ZERO AND REJECTING EVERY     *
+001449*               RECORD AFTER THE FIRST.                          *
+001451*   07/23/2026  RH  1800-CHECK-DUPLICATE AND 1850-CHECK-         *
+001452*               DEPARTMENT NEVER TESTED SQLCODE AFTER THEIR OWN  *
+001453*               COUNT(*) - A FAILED COUNT LEFT THE SWITCH BUILT  *
+001454*               ON WHATEVER THE COUNT FIELD HAPPENED TO HOLD.    *
+001455*               BOTH NOW CHECK SQLCODE FIRST, LOG THROUGH 8900-  *
+001456*               HANDLE-SQL-ERROR ON FAILURE, AND FAIL SAFE       *
+001457*               (TREATED AS A REJECT) RATHER THAN PROCEED ON A   *
+001458*               STALE COUNT.                                     *
+001450*-------------------------------------------------------------*
+001500 ENVIRONMENT DIVISION.
+001600 INPUT-OUTPUT SECTION.
+001700 FILE-CONTROL.
+001800     SELECT NEW-HIRE-FILE ASSIGN TO NEWHIRE
+001900         ORGANIZATION IS LINE SEQUENTIAL.
+001910     SELECT REJECT-FILE ASSIGN TO CRTREJ
+001920         ORGANIZATION IS LINE SEQUENTIAL.
+001930     SELECT CHECKPOINT-FILE ASSIGN TO CRTCKPT
+001940         ORGANIZATION IS LINE SEQUENTIAL
+001950         FILE STATUS IS WS-CKPT-FILE-STATUS.
+001960     SELECT ERROR-LOG ASSIGN TO SYSERR
+001970         ORGANIZATION IS LINE SEQUENTIAL.
+002000 DATA DIVISION.
+002100 FILE SECTION.
+002200 FD  NEW-HIRE-FILE
+002300     RECORDING MODE IS F.
+002400 01  NH-RECORD.
+002500     05  NH-EMP-ID            PIC X(05).
+002600     05  NH-EMP-NAME          PIC X(20).
+002610     05  NH-EMP-DEPT-ID       PIC X(04).
+002620     05  NH-EMP-HIRE-DATE     PIC 9(08).
+002630     05  NH-EMP-SALARY        PIC 9(07)V99.
+002640     05  NH-EMP-MGR-ID        PIC X(05).
+002700     05  FILLER               PIC X(29).
+002710
+002720 FD  REJECT-FILE
+002730     RECORDING MODE IS F.
+002740 01  REJ-RECORD.
+002750     05  REJ-EMP-ID           PIC X(05).
+002760     05  REJ-EMP-NAME         PIC X(20).
+002770     05  REJ-SQLCODE          PIC -9(9).
+002780     05  REJ-REASON           PIC X(40).
+002790
+002791 FD  CHECKPOINT-FILE
+002792     RECORDING MODE IS F.
+002793     COPY CHKPTWS.
+002794
+002795 FD  ERROR-LOG
+002796     RECORDING MODE IS F.
+002797     COPY ERRREC.
+002800 WORKING-STORAGE SECTION.
+002900     COPY DBCONN.
+003200
+003300 01  WS-SQLCODE               PIC S9(9) COMP.
+003400
+003500     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-RECORD==.
+003900 01  WS-SWITCHES.
+004000     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+004100         88  WS-EOF                VALUE 'Y'.
+004110     05  WS-DUPLICATE-SWITCH  PIC X(01) VALUE 'N'.
+004120         88  WS-DUPLICATE-FOUND    VALUE 'Y'.
+004130     05  WS-DEPARTMENT-SWITCH PIC X(01) VALUE 'N'.
+004140         88  WS-DEPARTMENT-FOUND   VALUE 'Y'.
+004200
+004300 01  WS-COUNTERS.
+004400     05  WS-RECORDS-READ      PIC 9(07) COMP VALUE ZERO.
+004500     05  WS-RECORDS-INSERTED  PIC 9(07) COMP VALUE ZERO.
+004600     05  WS-RECORDS-REJECTED  PIC 9(07) COMP VALUE ZERO.
+004700
+004705 01  WS-DUP-COUNT             PIC 9(07) COMP VALUE ZERO.
+004706 01  WS-DEPT-COUNT            PIC 9(07) COMP VALUE ZERO.
+004710 01  WS-CKPT-FILE-STATUS      PIC X(02).
+004720
+004730 01  WS-CKPT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+004740     88  WS-CKPT-EOF               VALUE 'Y'.
+004750
+004760 01  WS-RESTART-SWITCHES.
+004770     05  WS-SKIP-SWITCH       PIC X(01) VALUE 'N'.
+004780         88  WS-SKIPPING           VALUE 'Y'.
+004790
+004800 01  WS-RESTART-KEY           PIC X(05).
+004810
+004820 01  WS-COMMIT-CONTROL.
+004830     05  WS-COMMIT-INTERVAL   PIC 9(05) COMP VALUE 100.
+004840     05  WS-COMMIT-COUNTER    PIC 9(05) COMP VALUE ZERO.
+004850
+004860     COPY ERRWS.
+004870
+004900 PROCEDURE DIVISION.
+004900*=============================================================*
+005000* 0000-MAINLINE                                               *
+005100*=============================================================*
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+005400     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+005500         UNTIL WS-EOF.
+005600     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+005700     GOBACK.
+005800*=============================================================*
+005900* 1000-INITIALIZE - OPEN THE NEW-HIRE FILE AND PRIME THE READ  *
+006000*=============================================================*
+006100 1000-INITIALIZE.
+006200     OPEN INPUT NEW-HIRE-FILE.
+006210     OPEN OUTPUT REJECT-FILE.
+006215     OPEN OUTPUT ERROR-LOG.
+006216     CALL 'SecurityAuth' USING WS-USERID WS-PASSWORD.
+006217     EXEC SQL
+006218         CONNECT TO 'yourdatabase'
+006219         USER :WS-USERID
+006221         USING :WS-PASSWORD
+006222     END-EXEC.
+006223     IF SQLCODE NOT = 0
+006224         DISPLAY 'Connection failed: ' SQLCODE
+006225         MOVE 'CONNECT' TO WS-ERROR-CONTEXT
+006226         PERFORM 8900-HANDLE-SQL-ERROR
+006227             THRU 8900-HANDLE-SQL-ERROR-EXIT
+006228         MOVE 'Y' TO WS-EOF-SWITCH
+006229     END-IF.
+006220     PERFORM 1500-ESTABLISH-RESTART
+006230         THRU 1500-ESTABLISH-RESTART-EXIT.
+006300     PERFORM 8000-READ-NEW-HIRE THRU 8000-READ-NEW-HIRE-EXIT.
+006400 1000-INITIALIZE-EXIT.
+006500     EXIT.
+006510*=============================================================*
+006520* 1500-ESTABLISH-RESTART - IF A CHECKPOINT FILE SURVIVES FROM  *
+006530*               A PRIOR RUN, REMEMBER ITS LAST COMMITTED KEY   *
+006540*               SO 8000-READ-NEW-HIRE SKIPS BACK UP TO IT, THEN*
+006550*               OPEN THE CHECKPOINT FILE FRESH FOR THIS RUN    *
+006560*=============================================================*
+006570 1500-ESTABLISH-RESTART.
+006580     OPEN INPUT CHECKPOINT-FILE.
+006590     IF WS-CKPT-FILE-STATUS = '00'
+006600         PERFORM 1600-READ-CHECKPOINT
+006605             THRU 1600-READ-CHECKPOINT-EXIT
+006610             UNTIL WS-CKPT-EOF
+006620         CLOSE CHECKPOINT-FILE
+006630     END-IF.
+006640     OPEN OUTPUT CHECKPOINT-FILE.
+006650 1500-ESTABLISH-RESTART-EXIT.
+006660     EXIT.
+006670*=============================================================*
+006680* 1600-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD FROM THE   *
+006690*               PRIOR RUN; THE LAST ONE READ WINS              *
+006700*=============================================================*
+006710 1600-READ-CHECKPOINT.
+006720     READ CHECKPOINT-FILE
+006730         AT END
+006740             MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+006750     END-READ.
+006760     IF NOT WS-CKPT-EOF
+006770         MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+006780         MOVE 'Y' TO WS-SKIP-SWITCH
+006790     END-IF.
+006800 1600-READ-CHECKPOINT-EXIT.
+006810     EXIT.
+006811*=============================================================*
+006812* 1800-CHECK-DUPLICATE - SEE WHETHER THIS EMP-ID IS ALREADY ON *
+006813*               FILE BEFORE THE INSERT IS EVEN ATTEMPTED       *
+006814*=============================================================*
+006815 1800-CHECK-DUPLICATE.
+006816     EXEC SQL
+006817         SELECT COUNT(*) INTO :WS-DUP-COUNT
+006818         FROM EMPLOYEE
+006819         WHERE EMP_ID = :EMP-ID
+006820     END-EXEC.
+006821     IF SQLCODE NOT = 0
+006822         DISPLAY 'Duplicate check failed: ' SQLCODE
+006823         MOVE 'DUP-CHECK' TO WS-ERROR-CONTEXT
+006824         PERFORM 8900-HANDLE-SQL-ERROR
+006825             THRU 8900-HANDLE-SQL-ERROR-EXIT
+006826         MOVE 'Y' TO WS-DUPLICATE-SWITCH
+006827     ELSE
+006828         IF WS-DUP-COUNT > 0
+006829             MOVE 'Y' TO WS-DUPLICATE-SWITCH
+006830         ELSE
+006831             MOVE 'N' TO WS-DUPLICATE-SWITCH
+006832         END-IF
+006833     END-IF.
+006834 1800-CHECK-DUPLICATE-EXIT.
+006835     EXIT.
+006836*=============================================================*
+006837* 1850-CHECK-DEPARTMENT - VALIDATE THE INCOMING DEPT-ID AGAINST*
+006838*               THE DEPARTMENT TABLE BEFORE THE INSERT         *
+006839*=============================================================*
+006840 1850-CHECK-DEPARTMENT.
+006841     EXEC SQL
+006842         SELECT COUNT(*) INTO :WS-DEPT-COUNT
+006843         FROM DEPARTMENT
+006844         WHERE DEPT_ID = :EMP-DEPT-ID
+006845     END-EXEC.
+006846     IF SQLCODE NOT = 0
+006847         DISPLAY 'Department check failed: ' SQLCODE
+006848         MOVE 'DEPT-CHECK' TO WS-ERROR-CONTEXT
+006849         PERFORM 8900-HANDLE-SQL-ERROR
+006850             THRU 8900-HANDLE-SQL-ERROR-EXIT
+006851         MOVE 'N' TO WS-DEPARTMENT-SWITCH
+006852     ELSE
+006853         IF WS-DEPT-COUNT > 0
+006854             MOVE 'Y' TO WS-DEPARTMENT-SWITCH
+006855         ELSE
+006856             MOVE 'N' TO WS-DEPARTMENT-SWITCH
+006857         END-IF
+006858     END-IF.
+006859 1850-CHECK-DEPARTMENT-EXIT.
+006860     EXIT.
+006829*=============================================================*
+006829* 2000-PROCESS-RECORD - INSERT, COMMIT ONE NEW HIRE. THE        *
+006829*               CONNECT FOR THE WHOLE RUN HAPPENED ONCE, BACK   *
+006829*               IN 1000-INITIALIZE.                             *
+006830*=============================================================*
+006900 2000-PROCESS-RECORD.
+006950     PERFORM 1800-CHECK-DUPLICATE
+006960         THRU 1800-CHECK-DUPLICATE-EXIT.
+006970     IF WS-DUPLICATE-FOUND
+006980         ADD 1 TO WS-RECORDS-REJECTED
+006990         DISPLAY 'Duplicate key, EMP-ID already on file: '
+007000             EMP-ID
+007010         MOVE 'EMP-ID ALREADY ON FILE' TO REJ-REASON
+007020         PERFORM 7000-WRITE-REJECT THRU 7000-WRITE-REJECT-EXIT
+007030     ELSE
+007040         PERFORM 1850-CHECK-DEPARTMENT
+007050             THRU 1850-CHECK-DEPARTMENT-EXIT
+007060         IF NOT WS-DEPARTMENT-FOUND
+007070             ADD 1 TO WS-RECORDS-REJECTED
+007080             DISPLAY 'Unknown department code: ' EMP-DEPT-ID
+007090             MOVE 'DEPT-ID NOT ON FILE' TO REJ-REASON
+007100             PERFORM 7000-WRITE-REJECT THRU 7000-WRITE-REJECT-EXIT
+007110         ELSE
+007120             EXEC SQL
+007130                 INSERT INTO EMPLOYEE (EMP_ID, EMP_NAME, DEPT_ID,
+007140                     HIRE_DATE, SALARY, MGR_ID, EMP_STATUS)
+007150                 VALUES (:EMP-ID, :EMP-NAME, :EMP-DEPT-ID,
+007160                     :EMP-HIRE-DATE, :EMP-SALARY, :EMP-MGR-ID,
+007170                     :EMP-STATUS)
+007180             END-EXEC
+007190             IF SQLCODE = 0 THEN
+007200                 ADD 1 TO WS-RECORDS-INSERTED
+007210                 DISPLAY 'Record created successfully: ' EMP-ID
+007220             ELSE
+007230                 ADD 1 TO WS-RECORDS-REJECTED
+007240                 DISPLAY 'Insert failed: ' SQLCODE
+007250                 MOVE 'INSERT FAILED' TO REJ-REASON
+007260                 PERFORM 7000-WRITE-REJECT
+007270                     THRU 7000-WRITE-REJECT-EXIT
+007280                 MOVE 'INSERT' TO WS-ERROR-CONTEXT
+007290                 PERFORM 8900-HANDLE-SQL-ERROR
+007300                     THRU 8900-HANDLE-SQL-ERROR-EXIT
+007310             END-IF
+007320         END-IF
+007330     END-IF.
+009100
+009110     ADD 1 TO WS-COMMIT-COUNTER.
+009120     IF WS-COMMIT-COUNTER >= WS-COMMIT-INTERVAL
+009130         PERFORM 7500-TAKE-CHECKPOINT
+009135             THRU 7500-TAKE-CHECKPOINT-EXIT
+009140     END-IF.
+009500
+009600     PERFORM 8000-READ-NEW-HIRE THRU 8000-READ-NEW-HIRE-EXIT.
+009700 2000-PROCESS-RECORD-EXIT.
+009800     EXIT.
+009810*=============================================================*
+009820* 7000-WRITE-REJECT - LOG A FAILED NEW HIRE TO THE REJECT FILE *
+009830*=============================================================*
+009840 7000-WRITE-REJECT.
+009850     MOVE EMP-ID     TO REJ-EMP-ID.
+009860     MOVE EMP-NAME   TO REJ-EMP-NAME.
+009870     MOVE SQLCODE    TO REJ-SQLCODE.
+009880     WRITE REJ-RECORD.
+009890 7000-WRITE-REJECT-EXIT.
+009895     EXIT.
+009896*=============================================================*
+009897* 7500-TAKE-CHECKPOINT - COMMIT THE BATCH SO FAR AND RECORD    *
+009898*               THE LAST EMP-ID IN IT AS THE RESTART POINT     *
+009899*=============================================================*
+009900 7500-TAKE-CHECKPOINT.
+009910     EXEC SQL
+009920         COMMIT
+009930     END-EXEC.
+009940     MOVE EMP-ID              TO CKPT-LAST-KEY.
+009950     MOVE WS-RECORDS-INSERTED TO CKPT-RECORDS-COMMITTED.
+009960     ACCEPT CKPT-TS-DATE FROM DATE.
+009970     ACCEPT CKPT-TS-TIME FROM TIME.
+009980     WRITE CKPT-RECORD.
+009990     MOVE ZERO TO WS-COMMIT-COUNTER.
+009995 7500-TAKE-CHECKPOINT-EXIT.
+009998     EXIT.
+009900*=============================================================*
+010000* 8000-READ-NEW-HIRE - READ THE NEXT NEW-HIRE TRANSACTION      *
+010100*=============================================================*
+010200 8000-READ-NEW-HIRE.
+010300     READ NEW-HIRE-FILE
+010400         AT END
+010500             MOVE 'Y' TO WS-EOF-SWITCH
+010600     END-READ.
+010605     IF WS-EOF
+010606         GO TO 8000-READ-NEW-HIRE-EXIT
+010607     END-IF.
+010608     IF WS-SKIPPING
+010609         IF NH-EMP-ID = WS-RESTART-KEY
+010610             MOVE 'N' TO WS-SKIP-SWITCH
+010611         END-IF
+010612         GO TO 8000-READ-NEW-HIRE
+010613     END-IF.
+010620     MOVE NH-EMP-ID         TO EMP-ID.
+010630     MOVE NH-EMP-NAME       TO EMP-NAME.
+010640     MOVE NH-EMP-DEPT-ID    TO EMP-DEPT-ID.
+010650     MOVE NH-EMP-HIRE-DATE  TO EMP-HIRE-DATE.
+010660     MOVE NH-EMP-SALARY     TO EMP-SALARY.
+010670     MOVE NH-EMP-MGR-ID     TO EMP-MGR-ID.
+010680     MOVE 'A'               TO EMP-STATUS.
+010690     MOVE ZERO              TO EMP-TERM-DATE.
+010800     ADD 1 TO WS-RECORDS-READ.
+011000 8000-READ-NEW-HIRE-EXIT.
+011100     EXIT.
+011200*=============================================================*
+011300* 9000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS          *
+011400*=============================================================*
+011500 9000-TERMINATE.
+011550     IF WS-COMMIT-COUNTER > 0
+011560         PERFORM 7500-TAKE-CHECKPOINT
+011565             THRU 7500-TAKE-CHECKPOINT-EXIT
+011570     END-IF.
+011600     CLOSE NEW-HIRE-FILE.
+011610     CLOSE REJECT-FILE.
+011615     CLOSE ERROR-LOG.
+011620     CLOSE CHECKPOINT-FILE.
+011700     DISPLAY 'New-hires read:     ' WS-RECORDS-READ.
+011800     DISPLAY 'New-hires inserted: ' WS-RECORDS-INSERTED.
+011900     DISPLAY 'New-hires rejected: ' WS-RECORDS-REJECTED.
+012000 9000-TERMINATE-EXIT.
+012100     EXIT.
+012110*=============================================================*
+012120* 8900-HANDLE-SQL-ERROR - SHARED SQL ERROR HANDLER, COPIED IN  *
+012130*=============================================================*
+012140     COPY ERRHDL.
