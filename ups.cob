@@ -0,0 +1,432 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. UpsertRecord.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 06/25/2026.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*   06/25/2026  RH  ORIGINAL VERSION. READS A TRANSACTION     *
+001000*               FILE OF EMP-ID/NAME/DEPARTMENT/HIRE-DATE/     *
+001100*               SALARY/MANAGER-ID, RUNS THE SAME EXISTENCE    *
+001200*               CHECK AS THE DUPLICATE-KEY CHECK IN            *
+001300*               CreateRecord, AND BRANCHES TO THE INSERT       *
+001400*               LOGIC FROM CreateRecord OR THE UPDATE LOGIC    *
+001500*               FROM UpdateRecord PER TRANSACTION, SO WHOEVER  *
+001600*               KEYS THE TRANSACTION NO LONGER HAS TO KNOW IN  *
+001700*               ADVANCE WHICH OF THE TWO PROGRAMS TO RUN.      *
+001800*               CARRIES THE SAME COMMIT-INTERVAL/CHECKPOINT    *
+001900*               RESTART LOGIC AND SHARED SQL ERROR HANDLING AS *
+002000*               THE OTHER TRANSACTION-FILE BATCH JOBS.         *
+002050*   07/02/2026  RH  THE INSERT PATH NOW VALIDATES DEPT-ID       *
+002060*               AGAINST THE NEW DEPARTMENT TABLE FIRST, SAME AS *
+002070*               CreateRecord, SINCE THIS IS CreateRecord'S      *
+002080*               INSERT LOGIC REUSED.                            *
+002090*   07/16/2026  RH  THE UPDATE PATH WAS ONLY SETTING EMP_NAME -  *
+002091*               DEPT_ID/SALARY/MGR_ID CHANGES ON THE TRANSACTION*
+002092*               NEVER MADE IT TO EMPLOYEE EVEN THOUGH THEY'RE    *
+002093*               READ OFF UPSTRAN. NOW SETS ALL FOUR, AND RUNS THE*
+002094*               SAME DEPARTMENT CHECK AS THE INSERT PATH FIRST.  *
+002095*   07/23/2026  RH  1800-CHECK-EXISTENCE AND 1850-CHECK-         *
+002096*               DEPARTMENT NEVER TESTED SQLCODE AFTER THEIR OWN  *
+002097*               COUNT(*) - A FAILED COUNT LEFT THE SWITCH BUILT  *
+002098*               ON WHATEVER THE COUNT FIELD HAPPENED TO HOLD.    *
+002099*               BOTH NOW CHECK SQLCODE FIRST AND LOG THROUGH     *
+002100*               8900-HANDLE-SQL-ERROR ON FAILURE; THE EXISTENCE  *
+002101*               CHECK FAILS SAFE TO THE UPDATE PATH, WHOSE OWN   *
+002102*               SQLCODE CHECK WILL CATCH A BAD EMP-ID ANYWAY.    *
+002104*   07/30/2026  RH  WS-SUMMARY-TRAILER RAN 87 BYTES AGAINST THE  *
+002105*               80-BYTE SUM-LINE, SO THE WRITE FROM WAS SILENTLY *
+002106*               TRUNCATING THE FAILED COUNT OFF EVERY UPSSUM     *
+002107*               TRAILER LINE. TIGHTENED THE FILLER WIDTHS TO FIT.*
+002103*-------------------------------------------------------------*
+002200 ENVIRONMENT DIVISION.
+002300 INPUT-OUTPUT SECTION.
+002400 FILE-CONTROL.
+002500     SELECT UPSERT-TRANS-FILE ASSIGN TO UPSTRAN
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002700     SELECT SUMMARY-REPORT ASSIGN TO UPSSUM
+002800         ORGANIZATION IS LINE SEQUENTIAL.
+002900     SELECT CHECKPOINT-FILE ASSIGN TO UPSCKPT
+003000         ORGANIZATION IS LINE SEQUENTIAL
+003100         FILE STATUS IS WS-CKPT-FILE-STATUS.
+003200     SELECT ERROR-LOG ASSIGN TO SYSERR
+003300         ORGANIZATION IS LINE SEQUENTIAL.
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  UPSERT-TRANS-FILE
+003700     RECORDING MODE IS F.
+003800 01  UPS-RECORD.
+003900     05  UPS-EMP-ID           PIC X(05).
+004000     05  UPS-EMP-NAME         PIC X(20).
+004100     05  UPS-EMP-DEPT-ID      PIC X(04).
+004200     05  UPS-EMP-HIRE-DATE    PIC 9(08).
+004300     05  UPS-EMP-SALARY       PIC 9(07)V99.
+004400     05  UPS-EMP-MGR-ID       PIC X(05).
+004500     05  FILLER               PIC X(29).
+004600
+004700 FD  SUMMARY-REPORT
+004800     RECORDING MODE IS F.
+004900 01  SUM-LINE                 PIC X(80).
+005000
+005100 FD  CHECKPOINT-FILE
+005200     RECORDING MODE IS F.
+005300     COPY CHKPTWS.
+005400
+005500 FD  ERROR-LOG
+005600     RECORDING MODE IS F.
+005700     COPY ERRREC.
+005800 WORKING-STORAGE SECTION.
+005900     COPY DBCONN.
+006000
+006100 01  WS-SQLCODE               PIC S9(9) COMP.
+006200
+006300     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-RECORD==.
+006700
+006800 01  WS-EXISTS-COUNT          PIC 9(07) COMP VALUE ZERO.
+006850 01  WS-DEPT-COUNT            PIC 9(07) COMP VALUE ZERO.
+006900
+007000 01  WS-SWITCHES.
+007100     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+007200         88  WS-EOF                VALUE 'Y'.
+007300     05  WS-EXISTS-SWITCH     PIC X(01) VALUE 'N'.
+007400         88  WS-EXISTS             VALUE 'Y'.
+007450     05  WS-DEPARTMENT-SWITCH PIC X(01) VALUE 'N'.
+007460         88  WS-DEPARTMENT-FOUND   VALUE 'Y'.
+007500
+007600 01  WS-COUNTERS.
+007700     05  WS-TRANS-READ        PIC 9(07) COMP VALUE ZERO.
+007800     05  WS-TRANS-INSERTED    PIC 9(07) COMP VALUE ZERO.
+007900     05  WS-TRANS-UPDATED     PIC 9(07) COMP VALUE ZERO.
+008000     05  WS-TRANS-FAILED      PIC 9(07) COMP VALUE ZERO.
+008100
+008200 01  WS-SUMMARY-DETAIL.
+008300     05  FILLER               PIC X(01) VALUE SPACE.
+008400     05  SUM-EMP-ID           PIC X(10).
+008500     05  FILLER               PIC X(05) VALUE SPACE.
+008600     05  SUM-RESULT           PIC X(10).
+008700     05  FILLER               PIC X(05) VALUE SPACE.
+008800     05  SUM-SQLCODE          PIC -9(9).
+008900
+009000 01  WS-SUMMARY-TRAILER.
+009100     05  FILLER          PIC X(01) VALUE SPACE.
+009200     05  FILLER          PIC X(12) VALUE 'TRANS READ: '.
+009300     05  TRL-READ        PIC ZZZ,ZZ9.
+009400     05  FILLER          PIC X(04) VALUE SPACE.
+009500     05  FILLER          PIC X(10) VALUE 'INSERTED: '.
+009600     05  TRL-INSERTED    PIC ZZZ,ZZ9.
+009700     05  FILLER          PIC X(04) VALUE SPACE.
+009800     05  FILLER          PIC X(09) VALUE 'UPDATED: '.
+009900     05  TRL-UPDATED     PIC ZZZ,ZZ9.
+010000     05  FILLER          PIC X(04) VALUE SPACE.
+010100     05  FILLER          PIC X(08) VALUE 'FAILED: '.
+010200     05  TRL-FAILED      PIC ZZZ,ZZ9.
+010300
+010400 01  WS-CKPT-FILE-STATUS      PIC X(02).
+010500
+010600 01  WS-CKPT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+010700     88  WS-CKPT-EOF               VALUE 'Y'.
+010800
+010900 01  WS-RESTART-SWITCHES.
+011000     05  WS-SKIP-SWITCH       PIC X(01) VALUE 'N'.
+011100         88  WS-SKIPPING           VALUE 'Y'.
+011200
+011300 01  WS-RESTART-KEY           PIC X(05).
+011400
+011500 01  WS-COMMIT-CONTROL.
+011600     05  WS-COMMIT-INTERVAL   PIC 9(05) COMP VALUE 100.
+011700     05  WS-COMMIT-COUNTER    PIC 9(05) COMP VALUE ZERO.
+011800
+011900     COPY ERRWS.
+012000
+012100 PROCEDURE DIVISION.
+012200*=============================================================*
+012300* 0000-MAINLINE                                               *
+012400*=============================================================*
+012500 0000-MAINLINE.
+012600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+012700     PERFORM 2000-PROCESS-TRANSACTION
+012800         THRU 2000-PROCESS-TRANSACTION-EXIT
+012900         UNTIL WS-EOF.
+013000     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+013100     GOBACK.
+013200*=============================================================*
+013300* 1000-INITIALIZE - OPEN FILES, CONNECT, ESTABLISH RESTART,    *
+013400*               PRIME THE READ                                *
+013500*=============================================================*
+013600 1000-INITIALIZE.
+013700     OPEN INPUT UPSERT-TRANS-FILE.
+013800     OPEN OUTPUT SUMMARY-REPORT.
+013900     OPEN OUTPUT ERROR-LOG.
+014000     CALL 'SecurityAuth' USING WS-USERID WS-PASSWORD.
+014100     EXEC SQL
+014200         CONNECT TO 'yourdatabase'
+014300         USER :WS-USERID
+014400         USING :WS-PASSWORD
+014500     END-EXEC.
+014600     IF SQLCODE NOT = 0
+014700         DISPLAY 'Connection failed: ' SQLCODE
+014800         MOVE 'CONNECT' TO WS-ERROR-CONTEXT
+014900         PERFORM 8900-HANDLE-SQL-ERROR
+015000             THRU 8900-HANDLE-SQL-ERROR-EXIT
+015100         MOVE 'Y' TO WS-EOF-SWITCH
+015200     END-IF.
+015300     PERFORM 1500-ESTABLISH-RESTART
+015400         THRU 1500-ESTABLISH-RESTART-EXIT.
+015500     PERFORM 8000-READ-TRANSACTION THRU 8000-READ-TRANS-EXIT.
+015600 1000-INITIALIZE-EXIT.
+015700     EXIT.
+015800*=============================================================*
+015900* 1500-ESTABLISH-RESTART - IF A CHECKPOINT FILE SURVIVES FROM  *
+016000*               A PRIOR RUN, REMEMBER ITS LAST COMMITTED KEY   *
+016100*               SO 8000-READ-TRANSACTION SKIPS PAST IT, THEN   *
+016200*               OPEN THE CHECKPOINT FILE FRESH FOR THIS RUN    *
+016300*=============================================================*
+016400 1500-ESTABLISH-RESTART.
+016500     OPEN INPUT CHECKPOINT-FILE.
+016600     IF WS-CKPT-FILE-STATUS = '00'
+016700         PERFORM 1600-READ-CHECKPOINT
+016800             THRU 1600-READ-CHECKPOINT-EXIT
+016900             UNTIL WS-CKPT-EOF
+017000         CLOSE CHECKPOINT-FILE
+017100     END-IF.
+017200     OPEN OUTPUT CHECKPOINT-FILE.
+017300 1500-ESTABLISH-RESTART-EXIT.
+017400     EXIT.
+017500*=============================================================*
+017600* 1600-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD FROM THE   *
+017700*               PRIOR RUN; THE LAST ONE READ WINS              *
+017800*=============================================================*
+017900 1600-READ-CHECKPOINT.
+018000     READ CHECKPOINT-FILE
+018100         AT END
+018200             MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+018300     END-READ.
+018400     IF NOT WS-CKPT-EOF
+018500         MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+018600         MOVE 'Y' TO WS-SKIP-SWITCH
+018700     END-IF.
+018800 1600-READ-CHECKPOINT-EXIT.
+018900     EXIT.
+019000*=============================================================*
+019100* 1800-CHECK-EXISTENCE - DOES THIS EMP-ID ALREADY EXIST ON     *
+019200*               EMPLOYEE? DECIDES INSERT VS. UPDATE BELOW      *
+019300*=============================================================*
+019400 1800-CHECK-EXISTENCE.
+019500     EXEC SQL
+019600         SELECT COUNT(*) INTO :WS-EXISTS-COUNT
+019700         FROM EMPLOYEE
+019800         WHERE EMP_ID = :EMP-ID
+019900     END-EXEC.
+019910     IF SQLCODE NOT = 0
+019910         DISPLAY 'Existence check failed: ' SQLCODE
+019910         MOVE 'EXISTS-CHECK' TO WS-ERROR-CONTEXT
+019910         PERFORM 8900-HANDLE-SQL-ERROR
+019910             THRU 8900-HANDLE-SQL-ERROR-EXIT
+019910         MOVE 'Y' TO WS-EXISTS-SWITCH
+019920     ELSE
+020000         IF WS-EXISTS-COUNT > 0
+020100             MOVE 'Y' TO WS-EXISTS-SWITCH
+020200         ELSE
+020300             MOVE 'N' TO WS-EXISTS-SWITCH
+020390         END-IF
+020400     END-IF.
+020500 1800-CHECK-EXISTENCE-EXIT.
+020600     EXIT.
+020610*=============================================================*
+020620* 1850-CHECK-DEPARTMENT - VALIDATE THE INCOMING DEPT-ID AGAINST*
+020630*               THE DEPARTMENT TABLE BEFORE AN INSERT OR UPDATE*
+020640*=============================================================*
+020650 1850-CHECK-DEPARTMENT.
+020660     EXEC SQL
+020670         SELECT COUNT(*) INTO :WS-DEPT-COUNT
+020680         FROM DEPARTMENT
+020690         WHERE DEPT_ID = :EMP-DEPT-ID
+020700     END-EXEC.
+020701     IF SQLCODE NOT = 0
+020701         DISPLAY 'Department check failed: ' SQLCODE
+020701         MOVE 'DEPT-CHECK' TO WS-ERROR-CONTEXT
+020701         PERFORM 8900-HANDLE-SQL-ERROR
+020701             THRU 8900-HANDLE-SQL-ERROR-EXIT
+020701         MOVE 'N' TO WS-DEPARTMENT-SWITCH
+020702     ELSE
+020710         IF WS-DEPT-COUNT > 0
+020720             MOVE 'Y' TO WS-DEPARTMENT-SWITCH
+020730         ELSE
+020740             MOVE 'N' TO WS-DEPARTMENT-SWITCH
+020745         END-IF
+020750     END-IF.
+020760 1850-CHECK-DEPARTMENT-EXIT.
+020770     EXIT.
+020780*=============================================================*
+020800* 2000-PROCESS-TRANSACTION - CHECK EXISTENCE, THEN RUN EITHER  *
+020900*               THE INSERT OR THE UPDATE LOGIC FOR THIS        *
+021000*               TRANSACTION AND ROLL THE COMMIT COUNTER        *
+021100*=============================================================*
+021200 2000-PROCESS-TRANSACTION.
+021300     PERFORM 1800-CHECK-EXISTENCE THRU 1800-CHECK-EXISTENCE-EXIT.
+021400     IF WS-EXISTS
+021450         PERFORM 3000-UPDATE-EMPLOYEE
+021460             THRU 3000-UPDATE-EMPLOYEE-EXIT
+021600     ELSE
+021650         PERFORM 4000-INSERT-EMPLOYEE
+021660             THRU 4000-INSERT-EMPLOYEE-EXIT
+021800     END-IF.
+021900
+022000     ADD 1 TO WS-COMMIT-COUNTER.
+022100     IF WS-COMMIT-COUNTER >= WS-COMMIT-INTERVAL
+022200         PERFORM 7600-TAKE-CHECKPOINT
+022300             THRU 7600-TAKE-CHECKPOINT-EXIT
+022400     END-IF.
+022500
+022600     PERFORM 8000-READ-TRANSACTION THRU 8000-READ-TRANS-EXIT.
+022700 2000-PROCESS-TRANSACTION-EXIT.
+022800     EXIT.
+022900*=============================================================*
+023000* 3000-UPDATE-EMPLOYEE - THE UPDATE LOGIC FROM UpdateRecord,   *
+023100*               SINCE THIS EMP-ID IS ALREADY ON FILE           *
+023200*=============================================================*
+023300 3000-UPDATE-EMPLOYEE.
+023310     PERFORM 1850-CHECK-DEPARTMENT
+023320         THRU 1850-CHECK-DEPARTMENT-EXIT.
+023330     IF NOT WS-DEPARTMENT-FOUND
+023340         ADD 1 TO WS-TRANS-FAILED
+023350         MOVE 'DEPT-FAIL' TO SUM-RESULT
+023360         MOVE -530 TO SQLCODE
+023370         PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT
+023380         GO TO 3000-UPDATE-EMPLOYEE-EXIT
+023390     END-IF.
+023400     EXEC SQL
+023500         UPDATE EMPLOYEE
+023600         SET EMP_NAME = :EMP-NAME,
+023620             DEPT_ID = :EMP-DEPT-ID,
+023640             SALARY = :EMP-SALARY,
+023660             MGR_ID = :EMP-MGR-ID
+023700         WHERE EMP_ID = :EMP-ID
+023800     END-EXEC.
+023900     IF SQLCODE = 0
+024000         ADD 1 TO WS-TRANS-UPDATED
+024100         MOVE 'UPDATED' TO SUM-RESULT
+024200     ELSE
+024300         ADD 1 TO WS-TRANS-FAILED
+024400         MOVE 'UPD-FAIL' TO SUM-RESULT
+024500         MOVE 'UPDATE' TO WS-ERROR-CONTEXT
+024600         PERFORM 8900-HANDLE-SQL-ERROR
+024700             THRU 8900-HANDLE-SQL-ERROR-EXIT
+024800     END-IF.
+024900     PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT.
+025000 3000-UPDATE-EMPLOYEE-EXIT.
+025100     EXIT.
+025200*=============================================================*
+025300* 4000-INSERT-EMPLOYEE - THE INSERT LOGIC FROM CreateRecord,   *
+025400*               SINCE THIS EMP-ID ISN'T ON FILE YET            *
+025500*=============================================================*
+025600 4000-INSERT-EMPLOYEE.
+025700     MOVE 'A'                TO EMP-STATUS.
+025800     MOVE ZERO               TO EMP-TERM-DATE.
+025810     PERFORM 1850-CHECK-DEPARTMENT
+025820         THRU 1850-CHECK-DEPARTMENT-EXIT.
+025830     IF NOT WS-DEPARTMENT-FOUND
+025840         ADD 1 TO WS-TRANS-FAILED
+025850         MOVE 'DEPT-FAIL' TO SUM-RESULT
+025860         MOVE -530 TO SQLCODE
+025870         PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT
+025880         GO TO 4000-INSERT-EMPLOYEE-EXIT
+025890     END-IF.
+025900     EXEC SQL
+026000         INSERT INTO EMPLOYEE (EMP_ID, EMP_NAME, DEPT_ID,
+026100             HIRE_DATE, SALARY, MGR_ID, EMP_STATUS)
+026200         VALUES (:EMP-ID, :EMP-NAME, :EMP-DEPT-ID,
+026300             :EMP-HIRE-DATE, :EMP-SALARY, :EMP-MGR-ID,
+026400             :EMP-STATUS)
+026500     END-EXEC.
+026600     IF SQLCODE = 0
+026700         ADD 1 TO WS-TRANS-INSERTED
+026800         MOVE 'INSERTED' TO SUM-RESULT
+026900     ELSE
+027000         ADD 1 TO WS-TRANS-FAILED
+027100         MOVE 'INS-FAIL' TO SUM-RESULT
+027200         MOVE 'INSERT' TO WS-ERROR-CONTEXT
+027300         PERFORM 8900-HANDLE-SQL-ERROR
+027400             THRU 8900-HANDLE-SQL-ERROR-EXIT
+027500     END-IF.
+027600     PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT.
+027700 4000-INSERT-EMPLOYEE-EXIT.
+027800     EXIT.
+027900*=============================================================*
+028000* 7500-WRITE-SUMMARY - LOG ONE TRANSACTION RESULT TO THE       *
+028100*               SUMMARY REPORT                                 *
+028200*=============================================================*
+028300 7500-WRITE-SUMMARY.
+028400     MOVE EMP-ID    TO SUM-EMP-ID.
+028500     MOVE SQLCODE   TO SUM-SQLCODE.
+028600     WRITE SUM-LINE FROM WS-SUMMARY-DETAIL.
+028700 7500-WRITE-SUMMARY-EXIT.
+028800     EXIT.
+028900*=============================================================*
+029000* 7600-TAKE-CHECKPOINT - COMMIT THE BATCH SO FAR AND RECORD    *
+029100*               THE LAST EMP-ID IN IT AS THE RESTART POINT     *
+029200*=============================================================*
+029300 7600-TAKE-CHECKPOINT.
+029400     EXEC SQL
+029500         COMMIT
+029600     END-EXEC.
+029700     MOVE EMP-ID TO CKPT-LAST-KEY.
+029800     MOVE WS-TRANS-INSERTED TO CKPT-RECORDS-COMMITTED.
+029900     ACCEPT CKPT-TS-DATE FROM DATE.
+030000     ACCEPT CKPT-TS-TIME FROM TIME.
+030100     WRITE CKPT-RECORD.
+030200     MOVE ZERO TO WS-COMMIT-COUNTER.
+030300 7600-TAKE-CHECKPOINT-EXIT.
+030400     EXIT.
+030500*=============================================================*
+030600* 8000-READ-TRANSACTION - READ THE NEXT UPSERT TRANSACTION,    *
+030700*               SKIPPING PAST ANYTHING ALREADY COMMITTED ON A  *
+030800*               RESTARTED RUN                                  *
+030900*=============================================================*
+031000 8000-READ-TRANSACTION.
+031100     READ UPSERT-TRANS-FILE
+031200         AT END
+031300             MOVE 'Y' TO WS-EOF-SWITCH
+031400     END-READ.
+031500     IF WS-EOF
+031600         GO TO 8000-READ-TRANS-EXIT
+031700     END-IF.
+031800     IF WS-SKIPPING
+031900         IF UPS-EMP-ID = WS-RESTART-KEY
+032000             MOVE 'N' TO WS-SKIP-SWITCH
+032100         END-IF
+032200         GO TO 8000-READ-TRANSACTION
+032300     END-IF.
+032400     MOVE UPS-EMP-ID          TO EMP-ID.
+032500     MOVE UPS-EMP-NAME        TO EMP-NAME.
+032600     MOVE UPS-EMP-DEPT-ID     TO EMP-DEPT-ID.
+032700     MOVE UPS-EMP-HIRE-DATE   TO EMP-HIRE-DATE.
+032800     MOVE UPS-EMP-SALARY      TO EMP-SALARY.
+032900     MOVE UPS-EMP-MGR-ID      TO EMP-MGR-ID.
+033000     ADD 1 TO WS-TRANS-READ.
+033100 8000-READ-TRANS-EXIT.
+033200     EXIT.
+033300*=============================================================*
+033400* 9000-TERMINATE - WRITE THE SUMMARY TRAILER AND CLOSE FILES   *
+033500*=============================================================*
+033600 9000-TERMINATE.
+033700     IF WS-COMMIT-COUNTER > 0
+033800         PERFORM 7600-TAKE-CHECKPOINT
+033900             THRU 7600-TAKE-CHECKPOINT-EXIT
+034000     END-IF.
+034100     MOVE WS-TRANS-READ     TO TRL-READ.
+034200     MOVE WS-TRANS-INSERTED TO TRL-INSERTED.
+034300     MOVE WS-TRANS-UPDATED  TO TRL-UPDATED.
+034400     MOVE WS-TRANS-FAILED   TO TRL-FAILED.
+034500     WRITE SUM-LINE FROM WS-SUMMARY-TRAILER.
+034600     CLOSE UPSERT-TRANS-FILE.
+034700     CLOSE SUMMARY-REPORT.
+034800     CLOSE CHECKPOINT-FILE.
+034900     CLOSE ERROR-LOG.
+035000 9000-TERMINATE-EXIT.
+035100     EXIT.
+035200*=============================================================*
+035300* 8900-HANDLE-SQL-ERROR - SHARED SQL ERROR HANDLER, COPIED IN  *
+035400*=============================================================*
+035500     COPY ERRHDL.
