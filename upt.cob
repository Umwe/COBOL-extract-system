@@ -1,44 +1,488 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. UpdateRecord.
-
-ENVIRONMENT DIVISION.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  WS-DB2-CONNECTION.
-    05  WS-USERID     PIC X(08) VALUE 'youruserid'.
-    05  WS-PASSWORD   PIC X(08) VALUE 'yourpassword'.
-
-01  WS-SQLCODE     PIC S9(9) COMP.
-01  WS-RECORD.
-    05  EMP-ID      PIC X(05) VALUE 'E1234'.
-    05  EMP-NAME    PIC X(20) VALUE 'Jane Doe'.
-
-PROCEDURE DIVISION.
-MAIN-SECTION.
-    EXEC SQL
-        CONNECT TO 'yourdatabase'
-        USER :WS-USERID
-        USING :WS-PASSWORD
-    END-EXEC.
-
-    IF SQLCODE = 0 THEN
-        EXEC SQL
-            UPDATE EMPLOYEE
-            SET EMP_NAME = :EMP-NAME
-            WHERE EMP_ID = :EMP-ID
-        END-EXEC
-        IF SQLCODE = 0 THEN
-            DISPLAY 'Record updated successfully.'
-        ELSE
-            DISPLAY 'Update failed: ' SQLCODE
-        END-IF
-    ELSE
-        DISPLAY 'Connection failed: ' SQLCODE
-    END-IF.
-
-    EXEC SQL
-        COMMIT
-    END-EXEC.
-
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. UpdateRecord.
+000300 AUTHOR. R HOLLOWAY.
+000400 INSTALLATION. PAYROLL SYSTEMS.
+000500 DATE-WRITTEN. 01/05/2021.
+000600 DATE-COMPILED.
+000700*-------------------------------------------------------------*
+000800* MODIFICATION HISTORY                                       *
+000900*   01/05/2021  RH  ORIGINAL VERSION - SINGLE HARDCODED       *
+001000*               EMP-ID/EMP-NAME UPDATE, NO AUDIT TRAIL.       *
+001100*   04/16/2026  RH  SELECT THE CURRENT EMP-NAME BEFORE THE    *
+001200*               UPDATE AND WRITE AN AUDIT RECORD (EMP-ID,     *
+001300*               OLD NAME, NEW NAME, TIMESTAMP) SO PAYROLL     *
+001400*               DISPUTES CAN BE TRACED BACK TO WHO CHANGED    *
+001500*               WHAT AND FROM WHAT.                           *
+001550*   05/07/2026  RH  CONNECT CREDENTIALS NO LONGER COMPILED IN,  *
+001560*               RESOLVED AT RUN TIME VIA SecurityAuth.         *
+001570*   05/14/2026  RH  WS-RECORD NOW COMES FROM THE SHARED EMPREC  *
+001580*               COPYBOOK.                                      *
+001590*   05/21/2026  RH  CONVERTED TO THE YEAR-END MASS NAME-CHANGE  *
+001595*               BATCH JOB. READS A TRANSACTION FILE OF         *
+001600*               EMP-ID/NEW-EMP-NAME PAIRS, UPDATES EACH ONE    *
+001610*               WITH THE SAME AUDIT-TRAIL LOGIC AS BEFORE, AND *
+001620*               PRODUCES A SUMMARY REPORT OF HOW MANY          *
+001630*               SUCCEEDED VS. CAME BACK WITH A NON-ZERO        *
+001640*               SQLCODE.                                       *
+001650*   05/28/2026  RH  ADDED CHECKPOINT/RESTART, SAME AS           *
+001660*               CreateRecord: COMMITS NOW TAKEN EVERY           *
+001670*               WS-COMMIT-INTERVAL RECORDS, WITH A CHECKPOINT   *
+001680*               RECORD WRITTEN EACH TIME SO A RESTARTED RUN     *
+001690*               SKIPS PAST THE TRANSACTIONS ALREADY COMMITTED.  *
+001692*   06/04/2026  RH  CONNECT/SELECT/UPDATE FAILURES NOW ALSO GO   *
+001694*               THROUGH THE SHARED 8900-HANDLE-SQL-ERROR         *
+001696*               PARAGRAPH, SO A FAILED RUN SETS A NON-ZERO       *
+001698*               RETURN-CODE AND LOGS TO THE ERROR-LOG INSTEAD    *
+001699*               OF ENDING RC 0.                                  *
+001701*   06/29/2026  RH  TRANSACTION NOW CARRIES DEPARTMENT, SALARY,  *
+001702*               MANAGER-ID AND A CHANGE-INDICATOR FLAG PER       *
+001703*               FIELD. THE UPDATE ONLY SETS A COLUMN WHOSE FLAG  *
+001704*               IS 'Y' - THIS WAY A TRANSACTION THAT'S ONLY      *
+001705*               CHANGING ONE FIELD DOESN'T HAVE TO CARRY (OR     *
+001706*               RISK BLANKING) EVERY OTHER FIELD. THE AUDIT      *
+001707*               TRAIL STILL ONLY COVERS NAME CHANGES, SINCE      *
+001708*               THAT'S ALL IT WAS EVER BUILT TO TRACE.           *
+001710*   07/02/2026  RH  A TRANSACTION THAT CHANGES DEPARTMENT NOW    *
+001711*               HAS ITS NEW DEPT-ID VALIDATED AGAINST THE       *
+001712*               DEPARTMENT TABLE BEFORE THE UPDATE; AN UNKNOWN  *
+001713*               DEPARTMENT CODE IS REJECTED ON THE SUMMARY      *
+001714*               REPORT INSTEAD OF LANDING IN EMPLOYEE.          *
+001716*   07/16/2026  RH  THE READ-NEXT-TRANSACTION PERFORM HAD ENDED  *
+001717*               UP SITTING IN 2000-UPDATE-EMPLOYEE-EXIT, AFTER   *
+001718*               THE EXIT-PARAGRAPH LABEL BUT BEFORE THE EXIT     *
+001719*               STATEMENT. MOVED IT BACK INTO THE BODY OF        *
+001720*               2050-COMMIT-CHECK SO THE EXIT PARAGRAPH GOES     *
+001721*               BACK TO DOING NOTHING BUT EXIT, SAME AS          *
+001722*               EVERYWHERE ELSE IN THIS PROGRAM.                 *
+001723*   07/23/2026  RH  TWO FIXES. FIRST, THE "READ PRIOR EMP_NAME"  *
+001724*               SELECT IN 2000-UPDATE-EMPLOYEE TREATED SQLCODE   *
+001725*               100 (EMP-ID NOT ON FILE - A MISTYPED TRANSACTION*
+001726*               NOT A SYSTEM FAILURE) THE SAME AS A GENUINE     *
+001727*               CONNECT/SELECT FAILURE, CALLING 8900-HANDLE-SQL-*
+001728*               ERROR AND SETTING RC=8 FOR ONE BAD EMP-ID IN A  *
+001729*               FILE OF THOUSANDS - ENOUGH TO STOP THE REST OF  *
+001730*               THE NIGHTLY STREAM AT DLTSTEP. SQLCODE=100 NOW  *
+001731*               JUST LOGS THE REJECT TO THE SUMMARY AND MOVES ON*
+001732*               SECOND, 1850-CHECK-DEPARTMENT NEVER TESTED      *
+001733*               SQLCODE AFTER ITS OWN COUNT(*) BEFORE BRANCHING *
+001734*               ON THE COUNT - NOW CHECKS SQLCODE FIRST AND LOGS*
+001735*               THROUGH 8900-HANDLE-SQL-ERROR ON FAILURE.       *
+001715*-------------------------------------------------------------*
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT UPDATE-TRANS-FILE ASSIGN TO UPDTRAN
+002200         ORGANIZATION IS LINE SEQUENTIAL.
+002300     SELECT AUDIT-FILE ASSIGN TO UPTAUD
+002400         ORGANIZATION IS LINE SEQUENTIAL.
+002500     SELECT SUMMARY-REPORT ASSIGN TO UPTSUM
+002600         ORGANIZATION IS LINE SEQUENTIAL.
+002610     SELECT CHECKPOINT-FILE ASSIGN TO UPTCKPT
+002620         ORGANIZATION IS LINE SEQUENTIAL
+002630         FILE STATUS IS WS-CKPT-FILE-STATUS.
+002640     SELECT ERROR-LOG ASSIGN TO SYSERR
+002650         ORGANIZATION IS LINE SEQUENTIAL.
+002700 DATA DIVISION.
+002800 FILE SECTION.
+002900 FD  UPDATE-TRANS-FILE
+003000     RECORDING MODE IS F.
+003100 01  UT-RECORD.
+003200     05  UT-EMP-ID            PIC X(05).
+003300     05  UT-EMP-NAME          PIC X(20).
+003310     05  UT-EMP-DEPT-ID       PIC X(04).
+003320     05  UT-EMP-SALARY        PIC 9(07)V99.
+003330     05  UT-EMP-MGR-ID        PIC X(05).
+003340     05  UT-CHANGE-FLAGS.
+003350         10  UT-NAME-CHANGED      PIC X(01).
+003360             88  UT-NAME-IS-CHANGED    VALUE 'Y'.
+003370         10  UT-DEPT-CHANGED      PIC X(01).
+003380             88  UT-DEPT-IS-CHANGED    VALUE 'Y'.
+003390         10  UT-SALARY-CHANGED    PIC X(01).
+003392             88  UT-SALARY-IS-CHANGED  VALUE 'Y'.
+003394         10  UT-MGR-CHANGED       PIC X(01).
+003396             88  UT-MGR-IS-CHANGED     VALUE 'Y'.
+003398     05  FILLER               PIC X(33).
+003500
+003600 FD  AUDIT-FILE
+003700     RECORDING MODE IS F.
+003800 01  AUD-RECORD.
+003900     05  AUD-EMP-ID           PIC X(05).
+004000     05  AUD-OLD-NAME         PIC X(20).
+004100     05  AUD-NEW-NAME         PIC X(20).
+004200     05  AUD-TIMESTAMP.
+004300         10  AUD-TS-DATE      PIC 9(08).
+004400         10  AUD-TS-TIME      PIC 9(08).
+004500
+004600 FD  SUMMARY-REPORT
+004700     RECORDING MODE IS F.
+004800 01  SUM-LINE                 PIC X(80).
+004900
+004910 FD  CHECKPOINT-FILE
+004920     RECORDING MODE IS F.
+004930     COPY CHKPTWS.
+004940
+004950 FD  ERROR-LOG
+004960     RECORDING MODE IS F.
+004970     COPY ERRREC.
+005000 WORKING-STORAGE SECTION.
+005100     COPY DBCONN.
+005200
+005300 01  WS-SQLCODE               PIC S9(9) COMP.
+005400
+005500     COPY EMPREC REPLACING ==EMP-RECORD== BY ==WS-RECORD==.
+005600
+005700 01  WS-OLD-NAME              PIC X(20).
+005710 01  WS-OLD-DEPT-ID           PIC X(04).
+005720 01  WS-OLD-SALARY            PIC 9(07)V99 COMP-3.
+005730 01  WS-OLD-MGR-ID            PIC X(05).
+005800
+005900 01  WS-CURRENT-TIMESTAMP.
+006000     05  WS-TS-DATE           PIC 9(08).
+006100     05  WS-TS-TIME           PIC 9(08).
+006200
+006300 01  WS-SWITCHES.
+006400     05  WS-EOF-SWITCH        PIC X(01) VALUE 'N'.
+006500         88  WS-EOF                VALUE 'Y'.
+006600
+006610 01  WS-CHANGE-FLAGS.
+006620     05  WS-NAME-CHANGED      PIC X(01).
+006630         88  WS-NAME-IS-CHANGED    VALUE 'Y'.
+006640     05  WS-DEPT-CHANGED      PIC X(01).
+006650         88  WS-DEPT-IS-CHANGED    VALUE 'Y'.
+006660     05  WS-SALARY-CHANGED    PIC X(01).
+006670         88  WS-SALARY-IS-CHANGED  VALUE 'Y'.
+006680     05  WS-MGR-CHANGED       PIC X(01).
+006690         88  WS-MGR-IS-CHANGED     VALUE 'Y'.
+006695
+006696 01  WS-DEPT-COUNT            PIC 9(07) COMP VALUE ZERO.
+006697 01  WS-DEPARTMENT-SWITCH     PIC X(01) VALUE 'N'.
+006698     88  WS-DEPARTMENT-FOUND       VALUE 'Y'.
+006700
+006700 01  WS-COUNTERS.
+006800     05  WS-TRANS-READ        PIC 9(07) COMP VALUE ZERO.
+006900     05  WS-TRANS-SUCCESS     PIC 9(07) COMP VALUE ZERO.
+007000     05  WS-TRANS-FAILED      PIC 9(07) COMP VALUE ZERO.
+007100
+007200 01  WS-SUMMARY-DETAIL.
+007300     05  FILLER               PIC X(01) VALUE SPACE.
+007400     05  SUM-EMP-ID           PIC X(10).
+007500     05  FILLER               PIC X(05) VALUE SPACE.
+007600     05  SUM-RESULT           PIC X(10).
+007700     05  FILLER               PIC X(05) VALUE SPACE.
+007800     05  SUM-SQLCODE          PIC -9(9).
+007900
+008000 01  WS-SUMMARY-TRAILER.
+008100     05  FILLER          PIC X(01) VALUE SPACE.
+008200     05  FILLER          PIC X(17) VALUE 'TRANS READ: '.
+008300     05  TRL-READ        PIC ZZZ,ZZ9.
+008400     05  FILLER          PIC X(04) VALUE SPACE.
+008500     05  FILLER          PIC X(11) VALUE 'SUCCESS: '.
+008600     05  TRL-SUCCESS     PIC ZZZ,ZZ9.
+008700     05  FILLER          PIC X(04) VALUE SPACE.
+008800     05  FILLER          PIC X(08) VALUE 'FAILED: '.
+008900     05  TRL-FAILED      PIC ZZZ,ZZ9.
+009000
+009010 01  WS-CKPT-FILE-STATUS      PIC X(02).
+009020
+009030 01  WS-CKPT-EOF-SWITCH       PIC X(01) VALUE 'N'.
+009040     88  WS-CKPT-EOF               VALUE 'Y'.
+009050
+009060 01  WS-RESTART-SWITCHES.
+009070     05  WS-SKIP-SWITCH       PIC X(01) VALUE 'N'.
+009080         88  WS-SKIPPING           VALUE 'Y'.
+009090
+009092 01  WS-RESTART-KEY           PIC X(05).
+009094
+009096 01  WS-COMMIT-CONTROL.
+009097     05  WS-COMMIT-INTERVAL   PIC 9(05) COMP VALUE 100.
+009098     05  WS-COMMIT-COUNTER    PIC 9(05) COMP VALUE ZERO.
+009099
+009099     COPY ERRWS.
+009100 PROCEDURE DIVISION.
+009200*=============================================================*
+009300* 0000-MAINLINE                                               *
+009400*=============================================================*
+009500 0000-MAINLINE.
+009600     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+009700     PERFORM 2000-UPDATE-EMPLOYEE THRU 2000-UPDATE-EMPLOYEE-EXIT
+009800         UNTIL WS-EOF.
+009900     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+010000     GOBACK.
+010100*=============================================================*
+010200* 1000-INITIALIZE - OPEN FILES, CONNECT, PRIME THE READ        *
+010300*=============================================================*
+010400 1000-INITIALIZE.
+010500     OPEN INPUT UPDATE-TRANS-FILE.
+010600     OPEN EXTEND AUDIT-FILE.
+010700     OPEN OUTPUT SUMMARY-REPORT.
+010710     OPEN OUTPUT ERROR-LOG.
+010800     CALL 'SecurityAuth' USING WS-USERID WS-PASSWORD.
+010900     EXEC SQL
+011000         CONNECT TO 'yourdatabase'
+011100         USER :WS-USERID
+011200         USING :WS-PASSWORD
+011300     END-EXEC.
+011400     IF SQLCODE NOT = 0
+011500         DISPLAY 'Connection failed: ' SQLCODE
+011510         MOVE 'CONNECT' TO WS-ERROR-CONTEXT
+011520         PERFORM 8900-HANDLE-SQL-ERROR
+011530             THRU 8900-HANDLE-SQL-ERROR-EXIT
+011600         MOVE 'Y' TO WS-EOF-SWITCH
+011700     END-IF.
+011710     PERFORM 1500-ESTABLISH-RESTART
+011720         THRU 1500-ESTABLISH-RESTART-EXIT.
+011800     PERFORM 8000-READ-TRANSACTION THRU 8000-READ-TRANS-EXIT.
+011900 1000-INITIALIZE-EXIT.
+012000     EXIT.
+012010*=============================================================*
+012020* 1500-ESTABLISH-RESTART - IF A CHECKPOINT FILE SURVIVES FROM  *
+012030*               A PRIOR RUN, REMEMBER ITS LAST COMMITTED KEY   *
+012040*               SO 8000-READ-TRANSACTION SKIPS BACK UP TO IT,  *
+012050*               THEN OPEN THE CHECKPOINT FILE FRESH FOR THIS   *
+012060*               RUN                                            *
+012070*=============================================================*
+012080 1500-ESTABLISH-RESTART.
+012090     OPEN INPUT CHECKPOINT-FILE.
+012100     IF WS-CKPT-FILE-STATUS = '00'
+012110         PERFORM 1600-READ-CHECKPOINT
+012120             THRU 1600-READ-CHECKPOINT-EXIT
+012130             UNTIL WS-CKPT-EOF
+012140         CLOSE CHECKPOINT-FILE
+012150     END-IF.
+012160     OPEN OUTPUT CHECKPOINT-FILE.
+012170 1500-ESTABLISH-RESTART-EXIT.
+012180     EXIT.
+012190*=============================================================*
+012200* 1600-READ-CHECKPOINT - READ ONE CHECKPOINT RECORD FROM THE   *
+012210*               PRIOR RUN; THE LAST ONE READ WINS              *
+012220*=============================================================*
+012230 1600-READ-CHECKPOINT.
+012240     READ CHECKPOINT-FILE
+012250         AT END
+012260             MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+012270     END-READ.
+012280     IF NOT WS-CKPT-EOF
+012290         MOVE CKPT-LAST-KEY TO WS-RESTART-KEY
+012300         MOVE 'Y' TO WS-SKIP-SWITCH
+012310     END-IF.
+012320 1600-READ-CHECKPOINT-EXIT.
+012330     EXIT.
+012340*=============================================================*
+012350* 1850-CHECK-DEPARTMENT - VALIDATE A CHANGED DEPT-ID AGAINST   *
+012360*               THE DEPARTMENT TABLE BEFORE THE UPDATE         *
+012370*=============================================================*
+012380 1850-CHECK-DEPARTMENT.
+012390     EXEC SQL
+012392         SELECT COUNT(*) INTO :WS-DEPT-COUNT
+012394         FROM DEPARTMENT
+012396         WHERE DEPT_ID = :EMP-DEPT-ID
+012398     END-EXEC.
+012399     IF SQLCODE NOT = 0
+012399         DISPLAY 'Department check failed: ' SQLCODE
+012399         MOVE 'DEPT-CHECK' TO WS-ERROR-CONTEXT
+012399         PERFORM 8900-HANDLE-SQL-ERROR
+012399             THRU 8900-HANDLE-SQL-ERROR-EXIT
+012399         MOVE 'N' TO WS-DEPARTMENT-SWITCH
+012399     ELSE
+012400         IF WS-DEPT-COUNT > 0
+012402             MOVE 'Y' TO WS-DEPARTMENT-SWITCH
+012404         ELSE
+012406             MOVE 'N' TO WS-DEPARTMENT-SWITCH
+012407         END-IF
+012408     END-IF.
+012410 1850-CHECK-DEPARTMENT-EXIT.
+012412     EXIT.
+012420*=============================================================*
+012200* 2000-UPDATE-EMPLOYEE - CAPTURE THE OLD NAME, UPDATE, AUDIT,  *
+012300*               LOG THE OUTCOME TO THE SUMMARY REPORT          *
+012400*=============================================================*
+012500 2000-UPDATE-EMPLOYEE.
+012600     EXEC SQL
+012700         SELECT EMP_NAME, DEPT_ID, SALARY, MGR_ID
+012710             INTO :WS-OLD-NAME, :WS-OLD-DEPT-ID,
+012720                 :WS-OLD-SALARY, :WS-OLD-MGR-ID
+012800         FROM EMPLOYEE
+012900         WHERE EMP_ID = :EMP-ID
+013000     END-EXEC.
+013100
+013150     IF SQLCODE = 100
+013160         DISPLAY 'EMP-ID not found: ' EMP-ID
+013170         PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT
+013180         GO TO 2050-COMMIT-CHECK
+013190     ELSE
+013200         IF SQLCODE NOT = 0
+013300             DISPLAY 'Unable to read prior EMP_NAME: ' SQLCODE
+013400             PERFORM 7500-WRITE-SUMMARY
+013405                 THRU 7500-WRITE-SUMMARY-EXIT
+013410             MOVE 'SELECT' TO WS-ERROR-CONTEXT
+013420             PERFORM 8900-HANDLE-SQL-ERROR
+013430                 THRU 8900-HANDLE-SQL-ERROR-EXIT
+013450             GO TO 2050-COMMIT-CHECK
+013500         END-IF
+013600     END-IF.
+013700
+013610     IF WS-DEPT-IS-CHANGED
+013620         PERFORM 1850-CHECK-DEPARTMENT
+013630             THRU 1850-CHECK-DEPARTMENT-EXIT
+013640         IF NOT WS-DEPARTMENT-FOUND
+013650             DISPLAY 'Unknown department code: ' EMP-DEPT-ID
+013660             MOVE -530 TO SQLCODE
+013670             PERFORM 7500-WRITE-SUMMARY
+013680                 THRU 7500-WRITE-SUMMARY-EXIT
+013690             GO TO 2050-COMMIT-CHECK
+013695         END-IF
+013696     END-IF.
+013750     PERFORM 2100-APPLY-UNCHANGED-FIELDS
+013760         THRU 2100-APPLY-UNCHANGED-FIELDS-EXIT.
+013770
+013800     EXEC SQL
+013900         UPDATE EMPLOYEE
+014000         SET EMP_NAME = :EMP-NAME,
+014010             DEPT_ID  = :EMP-DEPT-ID,
+014020             SALARY   = :EMP-SALARY,
+014030             MGR_ID   = :EMP-MGR-ID
+014100         WHERE EMP_ID = :EMP-ID
+014200     END-EXEC.
+014300
+014400     IF SQLCODE = 0 THEN
+014500         DISPLAY 'Record updated successfully.'
+014510         IF WS-NAME-IS-CHANGED
+014520             PERFORM 7000-WRITE-AUDIT THRU 7000-WRITE-AUDIT-EXIT
+014530         END-IF
+014700     ELSE
+014800         DISPLAY 'Update failed: ' SQLCODE
+014810         MOVE 'UPDATE' TO WS-ERROR-CONTEXT
+014820         PERFORM 8900-HANDLE-SQL-ERROR
+014830             THRU 8900-HANDLE-SQL-ERROR-EXIT
+014900     END-IF.
+014910
+015000     PERFORM 7500-WRITE-SUMMARY THRU 7500-WRITE-SUMMARY-EXIT.
+015020 2050-COMMIT-CHECK.
+015030     ADD 1 TO WS-COMMIT-COUNTER.
+015040     IF WS-COMMIT-COUNTER >= WS-COMMIT-INTERVAL
+015050         PERFORM 7600-TAKE-CHECKPOINT
+015060             THRU 7600-TAKE-CHECKPOINT-EXIT
+015070     END-IF.
+015080     PERFORM 8000-READ-TRANSACTION THRU 8000-READ-TRANS-EXIT.
+015100 2000-UPDATE-EMPLOYEE-EXIT.
+015300     EXIT.
+015310*=============================================================*
+015320* 2100-APPLY-UNCHANGED-FIELDS - A FIELD WHOSE CHANGE-INDICATOR *
+015330*               FLAG CAME IN OFF GETS THE ROW'S CURRENT VALUE  *
+015340*               PUT BACK INTO ITS HOST VARIABLE SO THE UPDATE  *
+015350*               BELOW SETS EVERY COLUMN BUT ONLY ACTUALLY      *
+015360*               CHANGES THE ONES THE TRANSACTION FLAGGED       *
+015370*=============================================================*
+015380 2100-APPLY-UNCHANGED-FIELDS.
+015390     IF NOT WS-NAME-IS-CHANGED
+015400         MOVE WS-OLD-NAME    TO EMP-NAME
+015410     END-IF.
+015420     IF NOT WS-DEPT-IS-CHANGED
+015430         MOVE WS-OLD-DEPT-ID TO EMP-DEPT-ID
+015440     END-IF.
+015450     IF NOT WS-SALARY-IS-CHANGED
+015460         MOVE WS-OLD-SALARY  TO EMP-SALARY
+015470     END-IF.
+015480     IF NOT WS-MGR-IS-CHANGED
+015490         MOVE WS-OLD-MGR-ID  TO EMP-MGR-ID
+015500     END-IF.
+015510 2100-APPLY-UNCHANGED-FIELDS-EXIT.
+015520     EXIT.
+015530*=============================================================*
+015500* 7000-WRITE-AUDIT - LOG THE OLD NAME, NEW NAME AND TIMESTAMP  *
+015600*=============================================================*
+015700 7000-WRITE-AUDIT.
+015800     ACCEPT WS-TS-DATE FROM DATE.
+015900     ACCEPT WS-TS-TIME FROM TIME.
+016000     MOVE EMP-ID             TO AUD-EMP-ID.
+016100     MOVE WS-OLD-NAME        TO AUD-OLD-NAME.
+016200     MOVE EMP-NAME           TO AUD-NEW-NAME.
+016300     MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP.
+016400     WRITE AUD-RECORD.
+016500 7000-WRITE-AUDIT-EXIT.
+016600     EXIT.
+016700*=============================================================*
+016800* 7500-WRITE-SUMMARY - LOG ONE TRANSACTION RESULT TO THE       *
+016900*               SUMMARY REPORT AND ROLL THE COUNTERS           *
+017000*=============================================================*
+017100 7500-WRITE-SUMMARY.
+017200     MOVE EMP-ID TO SUM-EMP-ID.
+017300     MOVE SQLCODE TO SUM-SQLCODE.
+017400     IF SQLCODE = 0 THEN
+017500         MOVE 'SUCCESS' TO SUM-RESULT
+017600         ADD 1 TO WS-TRANS-SUCCESS
+017700     ELSE
+017800         MOVE 'FAILED' TO SUM-RESULT
+017900         ADD 1 TO WS-TRANS-FAILED
+018000     END-IF.
+018100     WRITE SUM-LINE FROM WS-SUMMARY-DETAIL.
+018200 7500-WRITE-SUMMARY-EXIT.
+018300     EXIT.
+018310*=============================================================*
+018320* 7600-TAKE-CHECKPOINT - COMMIT THE BATCH SO FAR AND RECORD    *
+018330*               THE LAST EMP-ID IN IT AS THE RESTART POINT     *
+018340*=============================================================*
+018350 7600-TAKE-CHECKPOINT.
+018360     EXEC SQL
+018370         COMMIT
+018380     END-EXEC.
+018390     MOVE EMP-ID           TO CKPT-LAST-KEY.
+018400     MOVE WS-TRANS-SUCCESS TO CKPT-RECORDS-COMMITTED.
+018410     ACCEPT CKPT-TS-DATE FROM DATE.
+018420     ACCEPT CKPT-TS-TIME FROM TIME.
+018430     WRITE CKPT-RECORD.
+018440     MOVE ZERO TO WS-COMMIT-COUNTER.
+018450 7600-TAKE-CHECKPOINT-EXIT.
+018460     EXIT.
+018470*=============================================================*
+018500* 8000-READ-TRANSACTION - READ THE NEXT UPDATE TRANSACTION     *
+018600*=============================================================*
+018700 8000-READ-TRANSACTION.
+018800     READ UPDATE-TRANS-FILE
+018900         AT END
+019000             MOVE 'Y' TO WS-EOF-SWITCH
+019100     END-READ.
+019110     IF WS-EOF
+019120         GO TO 8000-READ-TRANS-EXIT
+019130     END-IF.
+019140     IF WS-SKIPPING
+019150         IF UT-EMP-ID = WS-RESTART-KEY
+019160             MOVE 'N' TO WS-SKIP-SWITCH
+019170         END-IF
+019180         GO TO 8000-READ-TRANSACTION
+019190     END-IF.
+019300     MOVE UT-EMP-ID      TO EMP-ID.
+019305     MOVE UT-EMP-NAME    TO EMP-NAME.
+019310     MOVE UT-EMP-DEPT-ID TO EMP-DEPT-ID.
+019315     MOVE UT-EMP-SALARY  TO EMP-SALARY.
+019320     MOVE UT-EMP-MGR-ID  TO EMP-MGR-ID.
+019325     MOVE UT-NAME-CHANGED   TO WS-NAME-CHANGED.
+019330     MOVE UT-DEPT-CHANGED   TO WS-DEPT-CHANGED.
+019335     MOVE UT-SALARY-CHANGED TO WS-SALARY-CHANGED.
+019340     MOVE UT-MGR-CHANGED    TO WS-MGR-CHANGED.
+019500     ADD 1 TO WS-TRANS-READ.
+019700 8000-READ-TRANS-EXIT.
+019800     EXIT.
+019900*=============================================================*
+020000* 9000-TERMINATE - WRITE THE SUMMARY TRAILER AND CLOSE FILES   *
+020100*=============================================================*
+020200 9000-TERMINATE.
+020250     IF WS-COMMIT-COUNTER > 0
+020260         PERFORM 7600-TAKE-CHECKPOINT
+020270             THRU 7600-TAKE-CHECKPOINT-EXIT
+020280     END-IF.
+020300     MOVE WS-TRANS-READ    TO TRL-READ.
+020400     MOVE WS-TRANS-SUCCESS TO TRL-SUCCESS.
+020500     MOVE WS-TRANS-FAILED  TO TRL-FAILED.
+020600     WRITE SUM-LINE FROM WS-SUMMARY-TRAILER.
+020700     CLOSE UPDATE-TRANS-FILE.
+020800     CLOSE AUDIT-FILE.
+020900     CLOSE SUMMARY-REPORT.
+020910     CLOSE CHECKPOINT-FILE.
+020920     CLOSE ERROR-LOG.
+021000 9000-TERMINATE-EXIT.
+021100     EXIT.
+021110*=============================================================*
+021120* 8900-HANDLE-SQL-ERROR - SHARED SQL ERROR HANDLER, COPIED IN  *
+021130*=============================================================*
+021140     COPY ERRHDL.
